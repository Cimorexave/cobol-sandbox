@@ -2,11 +2,55 @@
        program-id. loops.
       *
 
+       environment division.
+       input-output section.
+       file-control.
+           select report-file assign to "COUNTER-RPT"
+               organization is line sequential.
+
        data division.
+       file section.
+       fd  report-file.
+       01  report-line PIC X(80).
+
        working-storage section.
        01 a-index pic 9(3) value 0.
        01 b-index pic 9(3) value 0.
        01 count-number pic 9(3).
+       01 ws-line-count pic 9(2) value 0.
+       01 ws-page-count pic 9(3) value 0.
+       01 ws-lines-per-page pic 9(2) value 60.
+
+       01 ws-header-line.
+           05 filler      pic x(10) value "PAGE".
+           05 hdr-page    pic zz9.
+           05 filler      pic x(10) value spaces.
+           05 filler      pic x(20) value "COUNTER LISTING".
+
+       01 ws-detail-line.
+           05 filler      pic x(10) value spaces.
+           05 det-number  pic zz9.
+
+       01 ws-total-line.
+           05 filler      pic x(13) value "TOTAL COUNT: ".
+           05 tot-count   pic zzz9.
+
+       01 ws-row-number   pic 9(3).
+       01 ws-product      pic 9(4).
+       01 ws-row-subtotal pic 9(5).
+       01 ws-product-line.
+           05 filler       pic x(4)  value spaces.
+           05 pl-a         pic z9.
+           05 filler       pic x(3)  value " x ".
+           05 pl-b         pic z9.
+           05 filler       pic x(3)  value " = ".
+           05 pl-product   pic zzz9.
+
+       01 ws-subtotal-line.
+           05 filler        pic x(4)  value "ROW ".
+           05 sl-a          pic z9.
+           05 filler        pic x(10) value " SUBTOTAL:".
+           05 sl-subtotal   pic zzzz9.
       *
 
        procedure division.
@@ -19,21 +63,70 @@
       *    perform loop-a until a-index >= 100.
       *    perform loop-b until b-index >= 100.
 
+           open output report-file.
+
            perform counter varying count-number from 0 by 1
            until count-number > 99.
 
+           move count-number to tot-count.
+           write report-line from ws-total-line.
+
+           move 1 to a-index.
+           perform multiplication-table until a-index > 12.
+
+           close report-file.
+
            stop run.
 
        loop-a.
+      *    prints the row label for the multiplication table and
+      *    resets the per-row subtotal before the inner loop starts
            display "a" a-index.
+           move a-index to ws-row-number.
+           move 0 to ws-row-subtotal.
+           move 1 to b-index.
            compute a-index = a-index + 1.
 
        loop-x.
+      *    separates each row of the multiplication table
            display "x".
 
        loop-b.
+      *    prints one a * b product line and rolls it into the subtotal
            display "b" b-index.
-           compute b-index = b-index + 1.
+           compute ws-product = ws-row-number * b-index.
+           add ws-product to ws-row-subtotal.
+           move ws-row-number to pl-a.
+           move b-index      to pl-b.
+           move ws-product   to pl-product.
+           write report-line from ws-product-line.
+
+       multiplication-table.
+           perform loop-a.
+           perform loop-x.
+           perform varying b-index from 1 by 1 until b-index > 12
+               perform loop-b
+           end-perform.
+           move ws-row-number   to sl-a.
+           move ws-row-subtotal to sl-subtotal.
+           write report-line from ws-subtotal-line.
 
        counter.
+           if ws-line-count >= ws-lines-per-page
+              perform new-page
+           end-if
+           if ws-line-count = 0
+              perform print-header
+           end-if
+           move count-number to det-number.
+           write report-line from ws-detail-line.
+           add 1 to ws-line-count.
            display count-number.
+
+       print-header.
+           add 1 to ws-page-count.
+           move ws-page-count to hdr-page.
+           write report-line from ws-header-line.
+
+       new-page.
+           move 0 to ws-line-count.
