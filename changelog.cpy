@@ -0,0 +1,22 @@
+      *****************************************************************
+      *    SHARED CHANGE-LOG RECORD LAYOUT. ANY MAINTENANCE PROGRAM
+      *    THAT ADDS/CHANGES/DELETES A MASTER RECORD WRITES ONE OF
+      *    THESE TO THE COMMON CHANGE-LOG FILE SO WHAT CHANGED ACROSS
+      *    THE SHOP'S FILES CAN BE SEEN IN ONE PLACE.
+      *****************************************************************
+       01  CHANGE-LOG-RECORD.
+           05 CL-KEY-TYPE           PIC X(10).
+           05 FILLER                PIC X VALUE SPACE.
+           05 CL-KEY-VALUE          PIC X(15).
+           05 FILLER                PIC X VALUE SPACE.
+           05 CL-ACTION             PIC X(8).
+           05 FILLER                PIC X VALUE SPACE.
+           05 CL-FIELD-NAME         PIC X(15).
+           05 FILLER                PIC X VALUE SPACE.
+           05 CL-OLD-VALUE          PIC X(20).
+           05 FILLER                PIC X VALUE SPACE.
+           05 CL-NEW-VALUE          PIC X(20).
+           05 FILLER                PIC X VALUE SPACE.
+           05 CL-CHANGE-DATE        PIC 9(8).
+           05 FILLER                PIC X VALUE SPACE.
+           05 CL-CHANGE-TIME        PIC 9(6).
