@@ -1,9 +1,97 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Z-HELLO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPERATOR-CREDS-FILE ASSIGN TO "OPERATOR-CREDS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CREDS-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  OPERATOR-CREDS-FILE.
+       01  OPERATOR-CREDS-RECORD.
+           05 CRED-OPERATOR-ID    PIC X(8).
+           05 CRED-PIN            PIC X(4).
+
        WORKING-STORAGE SECTION.
-       01  WS-PAUSE        PIC X.   *> single char to swallow Enter
+       01  WS-CHOICE          PIC 9(1).
+       01  WS-DONE            PIC 9(1) VALUE 0.
+       01  WS-CREDS-STATUS    PIC XX.
+       01  WS-CREDS-EOF       PIC X VALUE "N".
+       01  WS-OPERATOR-ID     PIC X(8).
+       01  WS-PIN             PIC X(4).
+       01  WS-SIGNED-ON       PIC 9(1) VALUE 0.
+       01  WS-SIGNON-ATTEMPTS PIC 9(1) VALUE 0.
+       01  WS-MAX-SIGNON-TRY  PIC 9(1) VALUE 3.
+
        PROCEDURE DIVISION.
-           DISPLAY "HELLO COBOL".
-           ACCEPT WS-PAUSE .
-           STOP RUN.
\ No newline at end of file
+           PERFORM SIGN-ON.
+           IF WS-SIGNED-ON = 1
+              PERFORM OPERATOR-MENU
+           ELSE
+              DISPLAY "TOO MANY FAILED SIGN-ON ATTEMPTS. ENDING."
+           END-IF.
+           STOP RUN.
+
+       SIGN-ON.
+           PERFORM UNTIL WS-SIGNED-ON = 1
+                   OR WS-SIGNON-ATTEMPTS >= WS-MAX-SIGNON-TRY
+               DISPLAY "OPERATOR ID: "
+               ACCEPT WS-OPERATOR-ID
+               DISPLAY "PIN: "
+               ACCEPT WS-PIN
+               ADD 1 TO WS-SIGNON-ATTEMPTS
+               PERFORM CHECK-CREDENTIALS
+               IF WS-SIGNED-ON = 0
+                  DISPLAY "INVALID OPERATOR ID OR PIN."
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+       CHECK-CREDENTIALS.
+           MOVE 0 TO WS-SIGNED-ON.
+           OPEN INPUT OPERATOR-CREDS-FILE.
+           IF WS-CREDS-STATUS <> "00"
+              DISPLAY "ERROR: CANNOT OPEN OPERATOR-CREDS"
+              EXIT PARAGRAPH
+           END-IF.
+           MOVE "N" TO WS-CREDS-EOF.
+           PERFORM UNTIL WS-CREDS-EOF = "Y" OR WS-SIGNED-ON = 1
+               READ OPERATOR-CREDS-FILE
+                   AT END
+                       MOVE "Y" TO WS-CREDS-EOF
+                   NOT AT END
+                       IF CRED-OPERATOR-ID = WS-OPERATOR-ID
+                               AND CRED-PIN = WS-PIN
+                          MOVE 1 TO WS-SIGNED-ON
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE OPERATOR-CREDS-FILE.
+           EXIT.
+
+       OPERATOR-MENU.
+           PERFORM UNTIL WS-DONE = 1
+               DISPLAY "===================================="
+               DISPLAY "  OPERATOR SIGN-ON MENU"
+               DISPLAY "===================================="
+               DISPLAY "1. CALCULATOR"
+               DISPLAY "2. EMPLOYEE MAINTENANCE"
+               DISPLAY "3. VOUCHER REDEMPTION"
+               DISPLAY "4. EXIT"
+               DISPLAY "SELECTION: "
+               ACCEPT WS-CHOICE
+               EVALUATE WS-CHOICE
+                   WHEN 1
+                       CALL "calculator"
+                   WHEN 2
+                       CALL "var-levels"
+                   WHEN 3
+                       CALL "voucher_redeem"
+                   WHEN 4
+                       MOVE 1 TO WS-DONE
+                   WHEN OTHER
+                       DISPLAY "INVALID SELECTION."
+               END-EVALUATE
+           END-PERFORM.
+           EXIT.
