@@ -1,12 +1,57 @@
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  basic_procedures.
-       AUTHOR. Sina Sadeqi. 
+       AUTHOR. Sina Sadeqi.
       *****************************************************************
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT RESTART-FILE ASSIGN TO "RESTART"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
       *****************************************************************
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           05 TRANS-KEY          PIC X(10).
+           05 TRANS-DATA         PIC X(70).
+
+       FD  RESTART-FILE.
+       01  RESTART-RECORD.
+           05 RESTART-KEY         PIC X(10).
+
        WORKING-STORAGE SECTION.
        01 NO-MORE-RECORDS PIC 9(1) VALUE 0.
+       01 WS-TRANS-STATUS PIC XX.
+       01 WS-RECORDS-READ PIC 9(7) VALUE 0.
+       01 WS-RECORDS-PROCESSED PIC 9(7) VALUE 0.
+       01 WS-RESTART-STATUS PIC XX.
+       01 WS-LAST-KEY PIC X(10) VALUE SPACES.
+       01 WS-RESTARTING PIC 9(1) VALUE 0.
+       01 WS-ERROR-COUNT PIC 9(3) VALUE 0.
+
+       01 WS-FS-MESSAGE-TABLE.
+           05 FILLER PIC X(30) VALUE "00SUCCESSFUL COMPLETION       ".
+           05 FILLER PIC X(30) VALUE "10END OF FILE                 ".
+           05 FILLER PIC X(30) VALUE "23RECORD/FILE NOT FOUND       ".
+           05 FILLER PIC X(30) VALUE "35FILE DOES NOT EXIST         ".
+           05 FILLER PIC X(30) VALUE "39FIXED FILE ATTRIBUTE CONFLCT".
+           05 FILLER PIC X(30) VALUE "99PERMANENT I/O ERROR         ".
+       01 WS-FS-TABLE REDEFINES WS-FS-MESSAGE-TABLE.
+           05 WS-FS-ENTRY OCCURS 6 TIMES.
+              10 WS-FS-CODE PIC XX.
+              10 WS-FS-TEXT PIC X(28).
+       01 WS-FS-IDX          PIC 9.
+       01 WS-FS-CHECK-STATUS PIC XX.
+       01 WS-FS-OPERATION    PIC X(20).
+       01 WS-FS-DESCRIPTION  PIC X(28) VALUE SPACES.
+       01 WS-RUN-DATE        PIC 9(8).
+       01 WS-RUN-TIME        PIC 9(6).
       ******************************************************************
        PROCEDURE DIVISION.
            PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
@@ -15,23 +60,131 @@
            PERFORM 200-CLEANUP THRU 200-EXIT.
       *    GOBACK.
            stop run.
-           
+
        000-HOUSEKEEPING.
            DISPLAY "000-HOUSEKEEPING".
+           OPEN INPUT TRANS-FILE.
+           MOVE "OPEN TRANSIN" TO WS-FS-OPERATION.
+           MOVE WS-TRANS-STATUS TO WS-FS-CHECK-STATUS.
+           PERFORM CHECK-FILE-STATUS THRU CHECK-FILE-STATUS-EXIT.
+           IF WS-TRANS-STATUS <> "00"
+               MOVE 1 TO NO-MORE-RECORDS
+           END-IF.
+           OPEN INPUT RESTART-FILE.
+           IF WS-RESTART-STATUS = "00"
+               READ RESTART-FILE
+                   NOT AT END
+                       MOVE RESTART-KEY TO WS-LAST-KEY
+                       MOVE 1 TO WS-RESTARTING
+               END-READ
+               MOVE "READ RESTART" TO WS-FS-OPERATION
+               MOVE WS-RESTART-STATUS TO WS-FS-CHECK-STATUS
+               PERFORM CHECK-FILE-STATUS THRU CHECK-FILE-STATUS-EXIT
+               CLOSE RESTART-FILE
+           ELSE
+               CLOSE RESTART-FILE
+           END-IF.
+           IF WS-RESTARTING = 1 AND NO-MORE-RECORDS = 0
+               DISPLAY "RESTARTING AFTER KEY: " WS-LAST-KEY
+               PERFORM SKIP-TO-RESTART-POINT
+           END-IF.
 
        000-EXIT.
            EXIT.
 
        100-MAINLINE.
            DISPLAY "100-MAINLINE".
-           MOVE 1 TO NO-MORE-RECORDS.
+           READ TRANS-FILE
+               AT END
+                   MOVE 1 TO NO-MORE-RECORDS
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   DISPLAY "PROCESSING: " TRANS-KEY
+                   ADD 1 TO WS-RECORDS-PROCESSED
+                   MOVE TRANS-KEY TO WS-LAST-KEY
+                   IF FUNCTION MOD (WS-RECORDS-PROCESSED, 5) = 0
+                       PERFORM WRITE-CHECKPOINT
+                   END-IF
+           END-READ.
+           MOVE "READ TRANSIN" TO WS-FS-OPERATION.
+           MOVE WS-TRANS-STATUS TO WS-FS-CHECK-STATUS.
+           PERFORM CHECK-FILE-STATUS THRU CHECK-FILE-STATUS-EXIT.
 
        100-EXIT.
            EXIT.
 
+       SKIP-TO-RESTART-POINT.
+           PERFORM UNTIL TRANS-KEY = WS-LAST-KEY
+               READ TRANS-FILE
+                   AT END
+                       DISPLAY "RESTART KEY NOT FOUND: " WS-LAST-KEY
+                       ADD 1 TO WS-ERROR-COUNT
+                       MOVE 1 TO NO-MORE-RECORDS
+                       MOVE WS-LAST-KEY TO TRANS-KEY
+               END-READ
+               MOVE "READ TRANSIN" TO WS-FS-OPERATION
+               MOVE WS-TRANS-STATUS TO WS-FS-CHECK-STATUS
+               PERFORM CHECK-FILE-STATUS THRU CHECK-FILE-STATUS-EXIT
+               IF NO-MORE-RECORDS > 0
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE.
+           MOVE "OPEN RESTART" TO WS-FS-OPERATION.
+           MOVE WS-RESTART-STATUS TO WS-FS-CHECK-STATUS.
+           PERFORM CHECK-FILE-STATUS THRU CHECK-FILE-STATUS-EXIT.
+           MOVE WS-LAST-KEY TO RESTART-KEY.
+           WRITE RESTART-RECORD.
+           MOVE "WRITE RESTART" TO WS-FS-OPERATION.
+           MOVE WS-RESTART-STATUS TO WS-FS-CHECK-STATUS.
+           PERFORM CHECK-FILE-STATUS THRU CHECK-FILE-STATUS-EXIT.
+           CLOSE RESTART-FILE.
+
        200-CLEANUP.
            DISPLAY "200-CLEANUP".
-           DISPLAY "NORMAL END OF JOB".
+           CALL "getdate" USING WS-RUN-DATE WS-RUN-TIME.
+           DISPLAY "RUN DATE:          " WS-RUN-DATE.
+           DISPLAY "RUN TIME:          " WS-RUN-TIME.
+           CLOSE TRANS-FILE.
+           OPEN OUTPUT RESTART-FILE.
+           MOVE "OPEN RESTART" TO WS-FS-OPERATION.
+           MOVE WS-RESTART-STATUS TO WS-FS-CHECK-STATUS.
+           PERFORM CHECK-FILE-STATUS THRU CHECK-FILE-STATUS-EXIT.
+           CLOSE RESTART-FILE.
+           DISPLAY "RECORDS READ:      " WS-RECORDS-READ.
+           DISPLAY "RECORDS PROCESSED: " WS-RECORDS-PROCESSED.
+           EVALUATE TRUE
+               WHEN WS-ERROR-COUNT > 0
+                   MOVE 8 TO RETURN-CODE
+                   DISPLAY "JOB ENDED WITH ERRORS"
+               WHEN OTHER
+                   MOVE 0 TO RETURN-CODE
+                   DISPLAY "NORMAL END OF JOB"
+           END-EVALUATE.
 
        200-EXIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
+
+       CHECK-FILE-STATUS.
+           MOVE "UNKNOWN STATUS" TO WS-FS-DESCRIPTION.
+           PERFORM VARYING WS-FS-IDX FROM 1 BY 1 UNTIL WS-FS-IDX > 6
+               IF WS-FS-CODE (WS-FS-IDX) = WS-FS-CHECK-STATUS
+                   MOVE WS-FS-TEXT (WS-FS-IDX) TO WS-FS-DESCRIPTION
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           EVALUATE WS-FS-CHECK-STATUS
+               WHEN "00"
+                   CONTINUE
+               WHEN "10"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "FILE ERROR ON " WS-FS-OPERATION ": "
+                           WS-FS-CHECK-STATUS " - " WS-FS-DESCRIPTION
+                   ADD 1 TO WS-ERROR-COUNT
+           END-EVALUATE.
+
+       CHECK-FILE-STATUS-EXIT.
+           EXIT.
