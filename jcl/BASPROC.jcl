@@ -0,0 +1,19 @@
+//BASPROC  JOB (ACCT),'BASIC PROCEDURES',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS basic_procedures AS A BATCH JOB AGAINST A TRANSACTION    *
+//* FILE, WITH CHECKPOINT/RESTART SUPPORT VIA THE RESTART DD.     *
+//*--------------------------------------------------------------*
+//* BASPROC IS THE 8-CHARACTER LOAD-MODULE ALIAS FOR THE          *
+//* basic_procedures PROGRAM-ID (LOAD LIBRARY MEMBER NAMES ARE    *
+//* LIMITED TO 8 CHARACTERS).                                     *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=BASPROC
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//TRANSIN  DD DSN=PROD.BATCH.TRANSIN,DISP=SHR
+//RESTART  DD DSN=PROD.BATCH.RESTART,
+//             DISP=(,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=10,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
