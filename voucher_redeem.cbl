@@ -0,0 +1,139 @@
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  voucher_redeem.
+       AUTHOR. Sina Sadeqi.
+      *****************************************************************
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VOUCHER-TRANS-FILE ASSIGN TO "VOUCHER-TRANS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT VOUCHER-MASTER ASSIGN TO "VOUCHER-MASTER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VM-VOUCHER-CODE
+               FILE STATUS IS WS-VM-STATUS.
+           SELECT VOUCHER-RPT-FILE ASSIGN TO "VOUCHER-RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT CHANGE-LOG-FILE ASSIGN TO "CHANGE-LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CL-STATUS.
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VOUCHER-TRANS-FILE.
+       01  VOUCHER-TRANS-RECORD.
+           05 VT-VOUCHER-CODE      PIC X(6).
+           05 VT-AMOUNT            PIC S9(3)V99.
+
+       FD  VOUCHER-MASTER.
+       01  VOUCHER-MASTER-RECORD.
+           05 VM-VOUCHER-CODE      PIC X(6).
+           05 VM-BALANCE           PIC S9(3)V99.
+           05 VM-CHECK-DIGIT       PIC 9(1).
+           05 VM-ISSUE-DATE        PIC 9(8).
+
+       FD  VOUCHER-RPT-FILE.
+       01  VOUCHER-RPT-RECORD      PIC X(80).
+
+       FD  CHANGE-LOG-FILE.
+           COPY "changelog.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-TRANS-STATUS          PIC XX.
+       01 WS-VM-STATUS             PIC XX.
+       01 WS-RPT-STATUS            PIC XX.
+       01 WS-CL-STATUS             PIC XX.
+       01 WS-EOF                   PIC 9(1) VALUE 0.
+       01 WS-OLD-BALANCE           PIC -(3)9.99.
+       01 WS-NEW-BALANCE           PIC -(3)9.99.
+       01 WS-RPT-LINE.
+           05 RL-CODE      PIC X(6).
+           05 FILLER       PIC X VALUE SPACE.
+           05 RL-AMOUNT    PIC -(3)9.99.
+           05 FILLER       PIC X VALUE SPACE.
+           05 RL-RESULT    PIC X(30).
+       01 WS-CHECK-SUM      PIC 9(3) VALUE 0.
+       01 WS-CD-IDX         PIC 9(1).
+       01 WS-COMPUTED-CHECK PIC 9(1).
+      ******************************************************************
+       PROCEDURE DIVISION.
+           MOVE 0 TO WS-EOF.
+           OPEN INPUT VOUCHER-TRANS-FILE.
+           OPEN I-O VOUCHER-MASTER.
+           OPEN OUTPUT VOUCHER-RPT-FILE.
+           OPEN EXTEND CHANGE-LOG-FILE.
+           IF WS-CL-STATUS <> "00"
+              OPEN OUTPUT CHANGE-LOG-FILE
+           END-IF.
+           PERFORM PROCESS-TRANSACTIONS UNTIL WS-EOF = 1.
+           CLOSE VOUCHER-TRANS-FILE.
+           CLOSE VOUCHER-MASTER.
+           CLOSE VOUCHER-RPT-FILE.
+           CLOSE CHANGE-LOG-FILE.
+           GOBACK.
+
+       PROCESS-TRANSACTIONS.
+           READ VOUCHER-TRANS-FILE
+               AT END
+                   MOVE 1 TO WS-EOF
+               NOT AT END
+                   PERFORM REDEEM-VOUCHER
+           END-READ.
+
+       REDEEM-VOUCHER.
+           MOVE VT-VOUCHER-CODE TO RL-CODE.
+           MOVE VT-AMOUNT TO RL-AMOUNT.
+           MOVE VT-VOUCHER-CODE TO VM-VOUCHER-CODE.
+           READ VOUCHER-MASTER
+               KEY IS VM-VOUCHER-CODE
+               INVALID KEY
+                   MOVE "REJECTED - UNKNOWN VOUCHER CODE" TO RL-RESULT
+               NOT INVALID KEY
+                   PERFORM VERIFY-CHECK-DIGIT
+                   IF WS-COMPUTED-CHECK <> VM-CHECK-DIGIT
+                       MOVE "REJECTED - BAD CHECK DIGIT" TO RL-RESULT
+                   ELSE
+                       PERFORM REDEEM-AGAINST-MASTER
+                   END-IF
+           END-READ.
+           WRITE VOUCHER-RPT-RECORD FROM WS-RPT-LINE.
+
+       VERIFY-CHECK-DIGIT.
+           MOVE 0 TO WS-CHECK-SUM.
+           PERFORM VARYING WS-CD-IDX FROM 1 BY 1 UNTIL WS-CD-IDX > 6
+               COMPUTE WS-CHECK-SUM = WS-CHECK-SUM +
+                   FUNCTION ORD (VM-VOUCHER-CODE (WS-CD-IDX:1))
+           END-PERFORM.
+           COMPUTE WS-COMPUTED-CHECK = FUNCTION MOD (WS-CHECK-SUM, 10).
+
+       REDEEM-AGAINST-MASTER.
+           IF VM-BALANCE - VT-AMOUNT < 0
+               MOVE "REJECTED - INSUFFICIENT BALANCE" TO RL-RESULT
+           ELSE
+               MOVE VM-BALANCE TO WS-OLD-BALANCE
+               SUBTRACT VT-AMOUNT FROM VM-BALANCE
+               MOVE VM-BALANCE TO WS-NEW-BALANCE
+               REWRITE VOUCHER-MASTER-RECORD
+                   INVALID KEY
+                       MOVE "REJECTED - MASTER UPDATE FAILED"
+                           TO RL-RESULT
+                   NOT INVALID KEY
+                       MOVE "REDEEMED" TO RL-RESULT
+                       PERFORM LOG-VOUCHER-REDEMPTION
+               END-REWRITE
+           END-IF.
+
+       LOG-VOUCHER-REDEMPTION.
+           MOVE SPACES          TO CHANGE-LOG-RECORD.
+           MOVE "VOUCHER"       TO CL-KEY-TYPE.
+           MOVE VM-VOUCHER-CODE TO CL-KEY-VALUE.
+           MOVE "REDEEM"        TO CL-ACTION.
+           MOVE "BALANCE"       TO CL-FIELD-NAME.
+           MOVE WS-OLD-BALANCE  TO CL-OLD-VALUE.
+           MOVE WS-NEW-BALANCE  TO CL-NEW-VALUE.
+           CALL "getdate" USING CL-CHANGE-DATE CL-CHANGE-TIME.
+           WRITE CHANGE-LOG-RECORD.
