@@ -0,0 +1,126 @@
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. month_end_reconciliation.
+      *****************************************************************
+      *    COMBINES CALC-LOG (CALC1'S CALCULATION AUDIT TRAIL) AND
+      *    VARS-IN (VARS.COB'S BATCH CONTROL-TOTAL SOURCE) INTO ONE
+      *    MONTH-END LISTING SO BOTH SUBSYSTEMS' COUNTS AND TOTALS CAN
+      *    BE READ TOGETHER. THE TWO TOTALS HAVE NO CAUSAL RELATIONSHIP
+      *    TO EACH OTHER (CALC-LOG IS WHATEVER AN OPERATOR CALCULATED
+      *    ON THE CALCULATOR; VARS-IN IS THE UNRELATED ACCUMULATOR-DEMO
+      *    INPUT), SO THIS REPORT DOES NOT ATTEMPT TO "BALANCE" ONE
+      *    AGAINST THE OTHER -- IT IS A SIDE-BY-SIDE LISTING ONLY.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-LOG-FILE ASSIGN TO "CALC-LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CALC-LOG-STATUS.
+           SELECT VARS-IN-FILE ASSIGN TO "VARS-IN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VARS-IN-STATUS.
+           SELECT RECON-RPT-FILE ASSIGN TO "RECON-RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-LOG-FILE.
+       01  CALC-LOG-RECORD.
+           05 FILLER          PIC X(24).
+           05 LOG-OUTNUM      PIC -(9)9.9999.
+           05 FILLER          PIC X(41).
+
+       FD  VARS-IN-FILE.
+       01  VARS-IN-RECORD     PIC 9(2).
+
+       FD  RECON-RPT-FILE.
+       01  RECON-RPT-RECORD   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CALC-LOG-STATUS   PIC XX.
+       01 WS-VARS-IN-STATUS    PIC XX.
+       01 WS-RPT-STATUS        PIC XX.
+       01 WS-CALC-EOF          PIC 9(1) VALUE 0.
+       01 WS-VARS-EOF          PIC 9(1) VALUE 0.
+       01 WS-CALC-COUNT        PIC 9(5) VALUE 0.
+       01 WS-CALC-TOTAL        PIC S9(9)V9999 VALUE 0.
+       01 WS-VARS-COUNT        PIC 9(5) VALUE 0.
+       01 WS-VARS-TOTAL        PIC S9(9)V99 VALUE 0.
+       01 WS-LOG-OUTNUM-NUM    PIC S9(9)V9999 VALUE 0.
+
+       01 WS-HEADER-LINE       PIC X(40) VALUE
+          "MONTH-END COMBINED LISTING".
+
+       01 WS-CALC-LINE.
+           05 FILLER       PIC X(26) VALUE
+              "CALC-LOG ENTRIES READ:   ".
+           05 CL-COUNT     PIC ZZZZ9.
+           05 FILLER       PIC X(5)  VALUE SPACES.
+           05 FILLER       PIC X(13) VALUE "CALC TOTAL: ".
+           05 CL-TOTAL     PIC -(8)9.9999.
+
+       01 WS-VARS-LINE.
+           05 FILLER       PIC X(26) VALUE
+              "VARS-IN RECORDS READ:    ".
+           05 VL-COUNT     PIC ZZZZ9.
+           05 FILLER       PIC X(5)  VALUE SPACES.
+           05 FILLER       PIC X(13) VALUE "VARS TOTAL: ".
+           05 VL-TOTAL     PIC -(8)9.99.
+
+       01 WS-NOTE-LINE          PIC X(80) VALUE
+          "TOTALS ARE UNRELATED - LISTED ONLY, NOT BALANCED.".
+      *****************************************************************
+       PROCEDURE DIVISION.
+           OPEN OUTPUT RECON-RPT-FILE.
+           WRITE RECON-RPT-RECORD FROM WS-HEADER-LINE.
+           PERFORM READ-CALC-LOG.
+           PERFORM READ-VARS-IN.
+           PERFORM BUILD-RECON-REPORT.
+           CLOSE RECON-RPT-FILE.
+           STOP RUN.
+
+       READ-CALC-LOG.
+           OPEN INPUT CALC-LOG-FILE.
+           IF WS-CALC-LOG-STATUS <> "00"
+               DISPLAY "CALC-LOG NOT AVAILABLE, SKIPPING."
+           ELSE
+               PERFORM UNTIL WS-CALC-EOF = 1
+                   READ CALC-LOG-FILE
+                       AT END
+                           MOVE 1 TO WS-CALC-EOF
+                       NOT AT END
+                           ADD 1 TO WS-CALC-COUNT
+                           MOVE LOG-OUTNUM TO WS-LOG-OUTNUM-NUM
+                           ADD WS-LOG-OUTNUM-NUM TO WS-CALC-TOTAL
+                   END-READ
+               END-PERFORM
+               CLOSE CALC-LOG-FILE
+           END-IF.
+
+       READ-VARS-IN.
+           OPEN INPUT VARS-IN-FILE.
+           IF WS-VARS-IN-STATUS <> "00"
+               DISPLAY "VARS-IN NOT AVAILABLE, SKIPPING."
+           ELSE
+               PERFORM UNTIL WS-VARS-EOF = 1
+                   READ VARS-IN-FILE
+                       AT END
+                           MOVE 1 TO WS-VARS-EOF
+                       NOT AT END
+                           ADD 1 TO WS-VARS-COUNT
+                           ADD VARS-IN-RECORD TO WS-VARS-TOTAL
+                   END-READ
+               END-PERFORM
+               CLOSE VARS-IN-FILE
+           END-IF.
+
+       BUILD-RECON-REPORT.
+           MOVE WS-CALC-COUNT TO CL-COUNT.
+           MOVE WS-CALC-TOTAL TO CL-TOTAL.
+           WRITE RECON-RPT-RECORD FROM WS-CALC-LINE.
+           MOVE WS-VARS-COUNT TO VL-COUNT.
+           MOVE WS-VARS-TOTAL TO VL-TOTAL.
+           WRITE RECON-RPT-RECORD FROM WS-VARS-LINE.
+           WRITE RECON-RPT-RECORD FROM WS-NOTE-LINE.
