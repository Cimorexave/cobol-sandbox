@@ -0,0 +1,218 @@
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  voucher_issue.
+      *****************************************************************
+      *    BATCH VOUCHER ISSUANCE. READS ONE REQUESTED STARTING BALANCE
+      *    PER RECORD FROM VOUCHER-ISSUE-IN, GENERATES A NEW UNIQUE
+      *    6-CHARACTER VOUCHER CODE (3 LETTERS + 3 DIGITS) FOR EACH,
+      *    WRITES THEM TO VOUCHER-MASTER WITH A COMPUTED CHECK-DIGIT,
+      *    AND PRODUCES A BATCH ISSUANCE REPORT. PAIRS WITH
+      *    voucher_redeem.cbl.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VOUCHER-ISSUE-IN ASSIGN TO "VOUCHER-ISSUE-IN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VI-STATUS.
+           SELECT VOUCHER-MASTER ASSIGN TO "VOUCHER-MASTER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VM-VOUCHER-CODE
+               FILE STATUS IS WS-VM-STATUS.
+           SELECT VOUCHER-ISSUE-RPT ASSIGN TO "VOUCHER-ISSUE-RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT CHANGE-LOG-FILE ASSIGN TO "CHANGE-LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CL-STATUS.
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VOUCHER-ISSUE-IN.
+       01  VOUCHER-ISSUE-IN-RECORD.
+           05 VI-START-BALANCE     PIC S9(3)V99.
+
+       FD  VOUCHER-MASTER.
+       01  VOUCHER-MASTER-RECORD.
+           05 VM-VOUCHER-CODE      PIC X(6).
+           05 VM-BALANCE           PIC S9(3)V99.
+           05 VM-CHECK-DIGIT       PIC 9(1).
+           05 VM-ISSUE-DATE        PIC 9(8).
+
+       FD  VOUCHER-ISSUE-RPT.
+       01  VOUCHER-ISSUE-RPT-RECORD PIC X(80).
+
+       FD  CHANGE-LOG-FILE.
+           COPY "changelog.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-VI-STATUS          PIC XX.
+       01 WS-VM-STATUS          PIC XX.
+       01 WS-RPT-STATUS         PIC XX.
+       01 WS-CL-STATUS          PIC XX.
+       01 WS-CL-BALANCE-DISP    PIC -(3)9.99.
+       01 WS-EOF                PIC 9(1) VALUE 0.
+       01 WS-ISSUED-COUNT       PIC 9(5) VALUE 0.
+       01 WS-REJECTED-COUNT     PIC 9(5) VALUE 0.
+       01 WS-CHECK-SUM          PIC 9(3) VALUE 0.
+       01 WS-CD-IDX             PIC 9(1).
+       01 WS-ISSUE-TIME         PIC 9(6).
+
+       01 WS-SEED-DATE          PIC 9(8).
+       01 WS-SEED-TIME          PIC 9(6).
+       01 WS-GEN-COUNTER        PIC 9(9) VALUE 0.
+       01 WS-GEN-WORK           PIC 9(9).
+       01 WS-GEN-REM            PIC 9(9).
+       01 WS-GEN-ATTEMPTS       PIC 9(2) VALUE 0.
+       01 WS-GEN-UNIQUE         PIC X(1) VALUE "N".
+       01 WS-GEN-FAILED         PIC X(1) VALUE "N".
+       01 WS-GEN-LETTERS        PIC X(26) VALUE
+          "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+       01 WS-GEN-CODE.
+           05 WS-GEN-L1         PIC X.
+           05 WS-GEN-L2         PIC X.
+           05 WS-GEN-L3         PIC X.
+           05 WS-GEN-DIGITS     PIC 9(3).
+
+       01 WS-RPT-LINE.
+           05 RL-CODE      PIC X(6).
+           05 FILLER       PIC X VALUE SPACE.
+           05 RL-BALANCE   PIC -(3)9.99.
+           05 FILLER       PIC X VALUE SPACE.
+           05 RL-CHECK     PIC 9(1).
+           05 FILLER       PIC X VALUE SPACE.
+           05 RL-RESULT    PIC X(30).
+
+       01 WS-SUMMARY-LINE.
+           05 FILLER       PIC X(16) VALUE "VOUCHERS ISSUED:".
+           05 SL-ISSUED    PIC ZZZZ9.
+           05 FILLER       PIC X(5)  VALUE SPACES.
+           05 FILLER       PIC X(10) VALUE "REJECTED: ".
+           05 SL-REJECTED  PIC ZZZZ9.
+      *****************************************************************
+       PROCEDURE DIVISION.
+           OPEN INPUT VOUCHER-ISSUE-IN.
+           OPEN OUTPUT VOUCHER-ISSUE-RPT.
+           PERFORM 0100-OPEN-MASTER.
+           OPEN EXTEND CHANGE-LOG-FILE.
+           IF WS-CL-STATUS <> "00"
+              OPEN OUTPUT CHANGE-LOG-FILE
+           END-IF.
+           CALL "getdate" USING WS-SEED-DATE WS-SEED-TIME.
+           MOVE WS-SEED-TIME TO WS-GEN-COUNTER.
+           PERFORM PROCESS-ISSUANCE UNTIL WS-EOF = 1.
+           MOVE WS-ISSUED-COUNT   TO SL-ISSUED.
+           MOVE WS-REJECTED-COUNT TO SL-REJECTED.
+           WRITE VOUCHER-ISSUE-RPT-RECORD FROM WS-SUMMARY-LINE.
+           CLOSE VOUCHER-ISSUE-IN.
+           CLOSE VOUCHER-MASTER.
+           CLOSE VOUCHER-ISSUE-RPT.
+           CLOSE CHANGE-LOG-FILE.
+           STOP RUN.
+
+       0100-OPEN-MASTER.
+           OPEN I-O VOUCHER-MASTER.
+           IF WS-VM-STATUS = "35"
+              OPEN OUTPUT VOUCHER-MASTER
+              CLOSE VOUCHER-MASTER
+              OPEN I-O VOUCHER-MASTER
+           END-IF.
+
+       PROCESS-ISSUANCE.
+           READ VOUCHER-ISSUE-IN
+               AT END
+                   MOVE 1 TO WS-EOF
+               NOT AT END
+                   PERFORM ISSUE-VOUCHER
+           END-READ.
+
+       ISSUE-VOUCHER.
+           PERFORM GENERATE-UNIQUE-VOUCHER-CODE.
+           IF WS-GEN-FAILED = "Y"
+               MOVE SPACES TO RL-CODE
+               MOVE VI-START-BALANCE TO RL-BALANCE
+               MOVE 0 TO RL-CHECK
+               MOVE "REJECTED - COULD NOT GENERATE CODE" TO RL-RESULT
+               WRITE VOUCHER-ISSUE-RPT-RECORD FROM WS-RPT-LINE
+               ADD 1 TO WS-REJECTED-COUNT
+           ELSE
+               PERFORM ADD-NEW-VOUCHER
+           END-IF.
+
+       GENERATE-UNIQUE-VOUCHER-CODE.
+           MOVE "N" TO WS-GEN-UNIQUE.
+           MOVE "N" TO WS-GEN-FAILED.
+           MOVE 0 TO WS-GEN-ATTEMPTS.
+           PERFORM UNTIL WS-GEN-UNIQUE = "Y"
+                   OR WS-GEN-ATTEMPTS >= 20
+               ADD 1 TO WS-GEN-ATTEMPTS
+               PERFORM GENERATE-VOUCHER-CODE
+               READ VOUCHER-MASTER
+                   KEY IS VM-VOUCHER-CODE
+                   INVALID KEY
+                       MOVE "Y" TO WS-GEN-UNIQUE
+                   NOT INVALID KEY
+                       CONTINUE
+               END-READ
+           END-PERFORM.
+           IF WS-GEN-UNIQUE <> "Y"
+               MOVE "Y" TO WS-GEN-FAILED
+           END-IF.
+
+       GENERATE-VOUCHER-CODE.
+           ADD 1 TO WS-GEN-COUNTER.
+           DIVIDE WS-GEN-COUNTER BY 1000 GIVING WS-GEN-WORK
+               REMAINDER WS-GEN-DIGITS.
+           DIVIDE WS-GEN-WORK BY 26 GIVING WS-GEN-WORK
+               REMAINDER WS-GEN-REM.
+           MOVE WS-GEN-LETTERS (WS-GEN-REM + 1:1) TO WS-GEN-L1.
+           DIVIDE WS-GEN-WORK BY 26 GIVING WS-GEN-WORK
+               REMAINDER WS-GEN-REM.
+           MOVE WS-GEN-LETTERS (WS-GEN-REM + 1:1) TO WS-GEN-L2.
+           DIVIDE WS-GEN-WORK BY 26 GIVING WS-GEN-WORK
+               REMAINDER WS-GEN-REM.
+           MOVE WS-GEN-LETTERS (WS-GEN-REM + 1:1) TO WS-GEN-L3.
+           MOVE WS-GEN-CODE TO VM-VOUCHER-CODE.
+
+       ADD-NEW-VOUCHER.
+           MOVE VI-START-BALANCE TO VM-BALANCE.
+           PERFORM COMPUTE-CHECK-DIGIT.
+           CALL "getdate" USING VM-ISSUE-DATE WS-ISSUE-TIME.
+           WRITE VOUCHER-MASTER-RECORD
+               INVALID KEY
+                   MOVE VM-VOUCHER-CODE TO RL-CODE
+                   MOVE VI-START-BALANCE TO RL-BALANCE
+                   MOVE VM-CHECK-DIGIT TO RL-CHECK
+                   MOVE "REJECTED - WRITE FAILED" TO RL-RESULT
+                   WRITE VOUCHER-ISSUE-RPT-RECORD FROM WS-RPT-LINE
+                   ADD 1 TO WS-REJECTED-COUNT
+               NOT INVALID KEY
+                   MOVE VM-VOUCHER-CODE TO RL-CODE
+                   MOVE VI-START-BALANCE TO RL-BALANCE
+                   MOVE VM-CHECK-DIGIT TO RL-CHECK
+                   MOVE "ISSUED" TO RL-RESULT
+                   WRITE VOUCHER-ISSUE-RPT-RECORD FROM WS-RPT-LINE
+                   ADD 1 TO WS-ISSUED-COUNT
+                   PERFORM LOG-VOUCHER-ISSUE
+           END-WRITE.
+
+       LOG-VOUCHER-ISSUE.
+           MOVE SPACES           TO CHANGE-LOG-RECORD.
+           MOVE "VOUCHER"        TO CL-KEY-TYPE.
+           MOVE VM-VOUCHER-CODE  TO CL-KEY-VALUE.
+           MOVE "ISSUE"          TO CL-ACTION.
+           MOVE "BALANCE"        TO CL-FIELD-NAME.
+           MOVE SPACES           TO CL-OLD-VALUE.
+           MOVE VM-BALANCE       TO WS-CL-BALANCE-DISP.
+           MOVE WS-CL-BALANCE-DISP TO CL-NEW-VALUE.
+           CALL "getdate" USING CL-CHANGE-DATE CL-CHANGE-TIME.
+           WRITE CHANGE-LOG-RECORD.
+
+       COMPUTE-CHECK-DIGIT.
+           MOVE 0 TO WS-CHECK-SUM.
+           PERFORM VARYING WS-CD-IDX FROM 1 BY 1 UNTIL WS-CD-IDX > 6
+               COMPUTE WS-CHECK-SUM = WS-CHECK-SUM +
+                   FUNCTION ORD (VM-VOUCHER-CODE (WS-CD-IDX:1))
+           END-PERFORM.
+           COMPUTE VM-CHECK-DIGIT = FUNCTION MOD (WS-CHECK-SUM, 10).
