@@ -0,0 +1,132 @@
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  dept_roster_report.
+       AUTHOR. Sina Sadeqi.
+      *****************************************************************
+      *    DEPARTMENT ROSTER REPORT. READS THE EMPLOYEE MASTER BUILT
+      *    FROM var-levels.cbl's EMPLOYEE-RECORD, SORTS IT BY
+      *    DEPARTMENT-CODE THEN LAST-NAME, AND PRINTS A REPORT-WRITER
+      *    LISTING WITH A PAGE HEADING, DEPARTMENT GROUP BREAKS, A
+      *    SALARY SUBTOTAL PER DEPARTMENT, AND A FINAL GRAND TOTAL.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPLOYEE-MASTER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMPLOYEE-ID
+               FILE STATUS IS WS-EMP-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWK1".
+           SELECT ROSTER-RPT-FILE ASSIGN TO "ROSTER-RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+           COPY "employee.cpy".
+
+       SD  SORT-WORK-FILE.
+       01  SD-EMPLOYEE-RECORD.
+           05 SD-EMPLOYEE-NAME.
+              10 SD-FIRST-NAME    PIC X(15).
+              10 SD-LAST-NAME     PIC X(15).
+           05 SD-EMPLOYEE-ADDRESS.
+              10 SD-STREET-ADDRESS PIC X(30).
+              10 SD-CITY          PIC X(20).
+           05 SD-EMPLOYEE-ID      PIC 9(7).
+           05 SD-DATE-OF-HIRE     PIC 9(8).
+           05 SD-DEPARTMENT-CODE  PIC X(4).
+           05 SD-SALARY           PIC S9(7)V99 COMP-3.
+
+       FD  ROSTER-RPT-FILE
+           REPORT IS ROSTER-REPORT.
+
+       WORKING-STORAGE SECTION.
+       01 WS-EMP-STATUS       PIC XX.
+       01 WS-RPT-STATUS       PIC XX.
+       01 WS-SORT-EOF         PIC X VALUE "N".
+       01 WS-EMP-COUNT        PIC 9(5) VALUE 0.
+       01 WS-RUN-DATE         PIC 9(8).
+       01 WS-RUN-TIME         PIC 9(6).
+
+       REPORT SECTION.
+       RD  ROSTER-REPORT
+           CONTROLS ARE SD-DEPARTMENT-CODE
+           PAGE LIMIT 60 LINES
+               HEADING 1
+               FIRST DETAIL 4
+               LAST DETAIL 56
+               FOOTING 58.
+
+       01  TYPE PAGE HEADING.
+           05 LINE 1.
+              10 COLUMN 1  PIC X(20) VALUE "DEPARTMENT ROSTER".
+              10 COLUMN 50 PIC X(5)  VALUE "DATE:".
+              10 COLUMN 56 PIC 9(8)  SOURCE WS-RUN-DATE.
+           05 LINE 3.
+              10 COLUMN 1  PIC X(4)  VALUE "DEPT".
+              10 COLUMN 8  PIC X(15) VALUE "LAST NAME".
+              10 COLUMN 24 PIC X(15) VALUE "FIRST NAME".
+              10 COLUMN 40 PIC X(9)  VALUE "EMP ID".
+              10 COLUMN 55 PIC X(10) VALUE "SALARY".
+
+       01  DEPT-HEADING TYPE CONTROL HEADING SD-DEPARTMENT-CODE.
+           05 LINE PLUS 1.
+              10 COLUMN 1  PIC X(17) VALUE "DEPARTMENT CODE: ".
+              10 COLUMN 18 PIC X(4)  SOURCE SD-DEPARTMENT-CODE.
+
+       01  DETAIL-LINE TYPE DETAIL.
+           05 LINE PLUS 1.
+              10 COLUMN 8  PIC X(15)       SOURCE SD-LAST-NAME.
+              10 COLUMN 24 PIC X(15)       SOURCE SD-FIRST-NAME.
+              10 COLUMN 40 PIC 9(7)        SOURCE SD-EMPLOYEE-ID.
+              10 COLUMN 52 PIC -(6)9.99    SOURCE SD-SALARY.
+
+       01  DEPT-FOOTING TYPE CONTROL FOOTING SD-DEPARTMENT-CODE.
+           05 LINE PLUS 2.
+              10 COLUMN 1  PIC X(25) VALUE "DEPARTMENT SALARY TOTAL:".
+              10 COLUMN 52 PIC -(6)9.99 SUM SD-SALARY.
+
+       01  FINAL-FOOTING TYPE REPORT FOOTING.
+           05 LINE PLUS 2.
+              10 COLUMN 1  PIC X(22) VALUE "GRAND TOTAL EMPLOYEES:".
+              10 COLUMN 24 PIC ZZZZ9 SOURCE WS-EMP-COUNT.
+           05 LINE PLUS 1.
+              10 COLUMN 1  PIC X(19) VALUE "GRAND TOTAL SALARY:".
+              10 COLUMN 52 PIC -(7)9.99 SUM SD-SALARY.
+      *****************************************************************
+       PROCEDURE DIVISION.
+           CALL "getdate" USING WS-RUN-DATE WS-RUN-TIME.
+           OPEN INPUT EMPLOYEE-MASTER.
+           IF WS-EMP-STATUS = "35"
+               DISPLAY "NO EMPLOYEE MASTER FILE AVAILABLE."
+               DISPLAY "ROSTER REPORT NOT PRODUCED."
+           ELSE
+               CLOSE EMPLOYEE-MASTER
+               OPEN OUTPUT ROSTER-RPT-FILE
+               INITIATE ROSTER-REPORT
+               SORT SORT-WORK-FILE
+                   ON ASCENDING KEY SD-DEPARTMENT-CODE
+                   ON ASCENDING KEY SD-LAST-NAME
+                   USING EMPLOYEE-MASTER
+                   OUTPUT PROCEDURE IS 0300-PRODUCE-REPORT
+               TERMINATE ROSTER-REPORT
+               CLOSE ROSTER-RPT-FILE
+               DISPLAY "DEPARTMENT ROSTER REPORT COMPLETE. EMPLOYEES: "
+                       WS-EMP-COUNT
+           END-IF.
+           STOP RUN.
+
+       0300-PRODUCE-REPORT.
+           MOVE "N" TO WS-SORT-EOF.
+           PERFORM UNTIL WS-SORT-EOF = "Y"
+               RETURN SORT-WORK-FILE
+                   AT END
+                       MOVE "Y" TO WS-SORT-EOF
+                   NOT AT END
+                       ADD 1 TO WS-EMP-COUNT
+                       GENERATE DETAIL-LINE
+               END-RETURN
+           END-PERFORM.
