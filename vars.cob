@@ -1,15 +1,48 @@
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  vars.
-       AUTHOR. sina sadeqi. 
+       AUTHOR. sina sadeqi.
       *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VARS-IN-FILE ASSIGN TO "VARS-IN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VARS-IN-STATUS.
+           SELECT HASH-TOTAL-FILE ASSIGN TO "HASH-TOTAL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HASH-STATUS.
       *****************************************************************
        DATA DIVISION.
+       FILE SECTION.
+       FD  VARS-IN-FILE.
+       01  VARS-IN-RECORD          PIC 9(2).
+
+       FD  HASH-TOTAL-FILE.
+       01  HASH-TOTAL-RECORD       PIC S9(3)V99.
+
        WORKING-STORAGE SECTION.
        01 GROUP01.
             02 PHONE_NUMBER            PIC 9(10) VALUE 7845955477.
+            02 PHONE-BREAKDOWN REDEFINES PHONE_NUMBER.
+               03 PHONE-AREA-CODE      PIC 9(3).
+               03 PHONE-LOCAL-NUMBER   PIC 9(7).
             02 ST_NAME                 PIC A(20) VALUE 'GeekForGeeks'.
-             
+
+       01 WS-VALID-AREA-CODES.
+           05 FILLER PIC 9(3) VALUE 212.
+           05 FILLER PIC 9(3) VALUE 312.
+           05 FILLER PIC 9(3) VALUE 415.
+           05 FILLER PIC 9(3) VALUE 512.
+           05 FILLER PIC 9(3) VALUE 612.
+           05 FILLER PIC 9(3) VALUE 713.
+           05 FILLER PIC 9(3) VALUE 784.
+           05 FILLER PIC 9(3) VALUE 800.
+       01 WS-AREA-CODE-TABLE REDEFINES WS-VALID-AREA-CODES.
+           05 WS-AREA-CODE OCCURS 8 TIMES PIC 9(3).
+       01 WS-AREA-IDX        PIC 9(2).
+       01 WS-PHONE-VALID     PIC 9(1) VALUE 0.
+
        01 GIFTVOUCHER              PIC X(6) VALUE 'ABZ445'.
        01 BALANCE                  PIC S9(3) VALUE -458.
        01 ASSUMED_DEC              PIC P9(2).
@@ -17,17 +50,79 @@
            02  REC-KTR        PIC S9(4)     COMP.
            02  TOTAL-AMOUNT   PIC S9(3)V99  COMP-3.
            02  INPUT-DATA     PIC 9(2).
+       01 WS-VARS-IN-STATUS       PIC XX.
+       01 WS-EOF                  PIC 9(1) VALUE 0.
+       01 WS-CONTROL-TOTAL-LINE.
+           05 FILLER       PIC X(16) VALUE "RECORDS READ:  ".
+           05 CT-REC-KTR   PIC ZZZ9.
+           05 FILLER       PIC X(18) VALUE "   TOTAL AMOUNT: ".
+           05 CT-TOTAL     PIC -(3)9.99.
+       01 WS-HASH-STATUS          PIC XX.
+       01 WS-HASH-TOTAL           PIC S9(3)V99.
       *****************************************************************
       ******************************************************************
        PROCEDURE DIVISION.
-           MOVE 69 TO INPUT-DATA.
-           *>display COUNTERS-AND-ACCUMULATORS.
+           PERFORM VALIDATE-PHONE-NUMBER.
 
            display "group 01"
            display GROUP01.
            display BALANCE.
            display GIFTVOUCHER.
-           *>display ASSUMED_DEC.
 
+           PERFORM CONTROL-TOTAL-BATCH.
+           PERFORM RECONCILE-HASH-TOTAL.
+
+           STOP RUN.
+
+       VALIDATE-PHONE-NUMBER.
+           MOVE 0 TO WS-PHONE-VALID.
+           PERFORM VARYING WS-AREA-IDX FROM 1 BY 1
+                   UNTIL WS-AREA-IDX > 8
+               IF PHONE-AREA-CODE = WS-AREA-CODE (WS-AREA-IDX)
+                   MOVE 1 TO WS-PHONE-VALID
+               END-IF
+           END-PERFORM.
+           IF WS-PHONE-VALID = 0
+               DISPLAY "WARNING: AREA CODE " PHONE-AREA-CODE
+                       " NOT RECOGNIZED."
+           END-IF.
+
+       CONTROL-TOTAL-BATCH.
+           OPEN INPUT VARS-IN-FILE.
+           IF WS-VARS-IN-STATUS = "00"
+               PERFORM UNTIL WS-EOF = 1
+                   READ VARS-IN-FILE
+                       AT END
+                           MOVE 1 TO WS-EOF
+                       NOT AT END
+                           MOVE VARS-IN-RECORD TO INPUT-DATA
+                           ADD 1 TO REC-KTR
+                           ADD INPUT-DATA TO TOTAL-AMOUNT
+                   END-READ
+               END-PERFORM
+               CLOSE VARS-IN-FILE
+           END-IF.
+           MOVE REC-KTR TO CT-REC-KTR.
+           MOVE TOTAL-AMOUNT TO CT-TOTAL.
+           DISPLAY WS-CONTROL-TOTAL-LINE.
 
-           STOP RUN.
\ No newline at end of file
+       RECONCILE-HASH-TOTAL.
+           OPEN INPUT HASH-TOTAL-FILE.
+           IF WS-HASH-STATUS = "00"
+               READ HASH-TOTAL-FILE
+                   NOT AT END
+                       MOVE HASH-TOTAL-RECORD TO WS-HASH-TOTAL
+               END-READ
+               CLOSE HASH-TOTAL-FILE
+               IF WS-HASH-TOTAL = TOTAL-AMOUNT
+                   DISPLAY "HASH TOTAL RECONCILED OK."
+               ELSE
+                   DISPLAY "*** OUT OF BALANCE *** HASH TOTAL="
+                           WS-HASH-TOTAL " ACCUMULATED="
+                           TOTAL-AMOUNT
+               END-IF
+           ELSE
+               DISPLAY "HASH TOTAL FILE NOT AVAILABLE, SKIPPING "
+                       "RECONCILIATION."
+               CLOSE HASH-TOTAL-FILE
+           END-IF.
\ No newline at end of file
