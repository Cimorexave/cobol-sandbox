@@ -0,0 +1,18 @@
+       identification division.
+       program-id. validator.
+
+       data division.
+    *>    working-storage section.
+
+       linkage section.
+       01  val-field        pic X(256).
+       01  val-result       pic X(1).
+
+       procedure division using val-field val-result.
+           display "VALIDATOR...".
+           if val-field = spaces
+               move "N" to val-result
+           else
+               move "Y" to val-result
+           end-if.
+       end program validator.
