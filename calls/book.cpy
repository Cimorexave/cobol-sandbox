@@ -0,0 +1,15 @@
+      *****************************************************************
+      *    COMMON-ID / COMMON-NAME shared fields, plus a general
+      *    purpose CUSTOMER-RECORD layout for any program that needs
+      *    the same customer fields without redefining them itself.
+      *****************************************************************
+       01  COMMON-ID               PIC 9(7) VALUE ZEROS.
+       01  COMMON-NAME             PIC X(30) VALUE SPACES.
+
+       01  CUSTOMER-RECORD.
+           05 CUSTOMER-ID          PIC 9(7).
+           05 CUSTOMER-NAME        PIC X(30).
+           05 CUSTOMER-ADDRESS.
+              10 CUSTOMER-STREET   PIC X(30).
+              10 CUSTOMER-CITY     PIC X(20).
+           05 CUSTOMER-PHONE       PIC 9(10).
