@@ -0,0 +1,22 @@
+       identification division.
+       program-id. getdate.
+
+      *> shared timestamp subprogram. returns the current run date
+      *> and time so callers don't each code their own ACCEPT FROM
+      *> DATE/TIME.
+      *>   getdate-date - PIC 9(8) YYYYMMDD
+      *>   getdate-time - PIC 9(6) HHMMSS
+
+       data division.
+       working-storage section.
+       01  ws-getdate-raw-time  pic 9(8).
+
+       linkage section.
+       01  getdate-date         pic 9(8).
+       01  getdate-time         pic 9(6).
+
+       procedure division using getdate-date getdate-time.
+           accept getdate-date from date yyyymmdd.
+           accept ws-getdate-raw-time from time.
+           move ws-getdate-raw-time (1:6) to getdate-time.
+       end program getdate.
