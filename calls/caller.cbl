@@ -4,13 +4,37 @@
        data division.
        working-storage section.
        01  msg pic x(256) value "hello".
-       *>> load copybook 
+       01  ws-trans-type      pic x(2) value "CE".
+       01  ws-program-name    pic x(8) value spaces.
+       01  ws-msg-valid       pic x(1) value spaces.
+       *>> load copybook
        copy "./calls/book.cpy".
-       
+
        *>> <summary>calls the callee program by passing vars</summary>
        procedure division.
            display "CALLER...".
-           call "callee" using by reference msg.
+           call "validator" using by reference msg ws-msg-valid.
+           if ws-msg-valid = "N"
+               display "ERROR: MSG FAILED VALIDATION."
+           end-if.
+           if ws-msg-valid = "Y"
+               evaluate ws-trans-type
+                   when "CE"
+                       move "callee" to ws-program-name
+                   when other
+                       display "ERROR: UNKNOWN TRANSACTION TYPE "
+                               ws-trans-type
+               end-evaluate
+               if ws-program-name not = spaces
+                   call ws-program-name using by reference msg
+                       on exception
+                           display "ERROR: " ws-program-name
+                                   " SUBPROGRAM NOT AVAILABLE."
+                       not on exception
+                           display "callee returned successfully."
+                   end-call
+               end-if
+           end-if.
            display "copybook: " common-id.
            display "copybook: " common-name.
        end program caller.
