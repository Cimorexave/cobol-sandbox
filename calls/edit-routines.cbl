@@ -0,0 +1,43 @@
+       identification division.
+       program-id. edit-routines.
+
+      *> shared field-edit subprogram. callers pass a function code
+      *> and only need to populate the parameters that function uses.
+      *>   "ALPH" - edit-alpha-field must not be spaces
+      *>   "RANG" - edit-numeric-field must fall between
+      *>            edit-low-range and edit-high-range, inclusive
+      *> callers must pass a 30-byte alphanumeric buffer for
+      *> edit-alpha-field (move a shorter field into one first) since
+      *> CALL ... BY REFERENCE does no bounds checking against the
+      *> caller's actual field size.
+
+       data division.
+    *>    working-storage section.
+
+       linkage section.
+       01  edit-function-code   pic x(4).
+       01  edit-alpha-field     pic x(30).
+       01  edit-numeric-field   pic s9(9)v99.
+       01  edit-low-range       pic s9(9)v99.
+       01  edit-high-range      pic s9(9)v99.
+       01  edit-result          pic x(1).
+
+       procedure division using edit-function-code edit-alpha-field
+               edit-numeric-field edit-low-range edit-high-range
+               edit-result.
+           move "N" to edit-result.
+           evaluate edit-function-code
+               when "ALPH"
+                   if edit-alpha-field not = spaces
+                       move "Y" to edit-result
+                   end-if
+               when "RANG"
+                   if edit-numeric-field >= edit-low-range
+                           and edit-numeric-field <= edit-high-range
+                       move "Y" to edit-result
+                   end-if
+               when other
+                   display "EDIT-ROUTINES: UNKNOWN FUNCTION CODE "
+                           edit-function-code
+           end-evaluate.
+       end program edit-routines.
