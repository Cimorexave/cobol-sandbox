@@ -1,17 +1,37 @@
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  input.
-       AUTHOR. sina sadeqi. 
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN. 01/01/08. 
+       AUTHOR. sina sadeqi.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 01/01/08.
        SECURITY. NON-CONFIDENTIAL.
       *****************************************************************
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-INTAKE-FILE ASSIGN TO "EMPLOYEE-INTAKE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INTAKE-STATUS.
       *****************************************************************
        DATA DIVISION.
-       FILE SECTION. 
+       FILE SECTION.
+       FD  EMPLOYEE-INTAKE-FILE.
+       01  EMPLOYEE-INTAKE-RECORD PIC X(15).
+
        WORKING-STORAGE SECTION.
        01 NAME PIC X(15). *> string with 15 chars max
        *> 01  Rec1    PIC X(RecordLength).
+       01 WS-INTAKE-STATUS PIC XX.
+       01 WS-NAME-VALID PIC X(1).
+       01 WS-RETRY-COUNT PIC 9(1) VALUE 0.
+       01 WS-MAX-RETRY PIC 9(1) VALUE 3.
+       01 WS-EDIT-NUMERIC PIC S9(9)V99 VALUE 0.
+       01 WS-EDIT-LOW PIC S9(9)V99 VALUE 0.
+       01 WS-EDIT-HIGH PIC S9(9)V99 VALUE 0.
+       01 WS-RETRY-REMAINING PIC 9(1).
+       01 WS-EDIT-ALPHA PIC X(30).
+       01 WS-FIRST-ATTEMPT PIC 9(1) VALUE 1.
       *****************************************************************
        *>WORKING-STORAGE SECTION.
        *>01  COUNTERS-AND-ACCUMULATORS.
@@ -21,11 +41,36 @@
       *****************************************************************
       ******************************************************************
        PROCEDURE DIVISION.
-           display "what's your name?".
-           ACCEPT name.
+           perform until ws-name-valid = "Y"
+                   or ws-retry-count >= ws-max-retry
+               if ws-first-attempt = 1
+                   move 0 to ws-first-attempt
+               else
+                   subtract ws-retry-count from ws-max-retry
+                       giving ws-retry-remaining
+                   display "name cannot be blank. attempts remaining: "
+                           ws-retry-remaining
+               end-if
+               display "what's your name?"
+               ACCEPT name
+               add 1 to ws-retry-count
+               move name to ws-edit-alpha
+               call "edit-routines" using "ALPH" ws-edit-alpha
+                   ws-edit-numeric ws-edit-low ws-edit-high
+                   ws-name-valid
+           end-perform.
+           if ws-name-valid <> "Y"
+               display "too many invalid attempts. ending."
+               stop run
+           end-if.
            display "welcome " name.
-           
-
 
+           open extend employee-intake-file.
+           if ws-intake-status <> "00"
+              open output employee-intake-file
+           end-if.
+           move name to employee-intake-record.
+           write employee-intake-record.
+           close employee-intake-file.
 
-           stop run.
\ No newline at end of file
+           stop run.
