@@ -19,16 +19,20 @@
        procedure division.
            display "starting...".
            perform sayhi.
-           perform  get-input
+           perform  get-input-safe
            display "your said: " input-string.
            stop run.
        *> ---------------------------------------------
            sayhi.
-               display "hi hi hi hi". 
+               display "hi hi hi hi".
            get-input.
                display "type something to input:".
                accept input-string.
 
            get-input-safe.
                display "type something to input:".
-               accept input-string.
\ No newline at end of file
+               accept input-string.
+               perform until input-string <> spaces
+                   display "input cannot be blank. try again:"
+                   accept input-string
+               end-perform.
\ No newline at end of file
