@@ -0,0 +1,111 @@
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. year_end_earnings.
+      *****************************************************************
+      *    READS THE EMPLOYEE MASTER AND PRODUCES A W-2-STYLE
+      *    YEAR-END EARNINGS SUMMARY, ONE LINE PER EMPLOYEE, WITH A
+      *    FINAL COMPANY TOTAL.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPLOYEE-MASTER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMPLOYEE-ID
+               FILE STATUS IS WS-EMP-STATUS.
+           SELECT EARNINGS-RPT-FILE ASSIGN TO "EARNINGS-RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+           COPY "employee.cpy".
+
+       FD  EARNINGS-RPT-FILE.
+       01  EARNINGS-RPT-RECORD    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EMP-STATUS           PIC XX.
+       01 WS-RPT-STATUS           PIC XX.
+       01 WS-EOF                  PIC 9(1) VALUE 0.
+       01 WS-COMPANY-TOTAL        PIC S9(9)V99 VALUE 0.
+       01 WS-EMP-COUNT            PIC 9(5) VALUE 0.
+
+       01 WS-HEADER-LINE-1.
+           05 FILLER      PIC X(30) VALUE
+              "YEAR-END EARNINGS SUMMARY".
+       01 WS-HEADER-LINE-2.
+           05 FILLER      PIC X(7)  VALUE "EMP ID".
+           05 FILLER      PIC X(2)  VALUE SPACES.
+           05 FILLER      PIC X(30) VALUE "NAME".
+           05 FILLER      PIC X(6)  VALUE "DEPT".
+           05 FILLER      PIC X(4)  VALUE SPACES.
+           05 FILLER      PIC X(8)  VALUE "HIRED".
+           05 FILLER      PIC X(5)  VALUE SPACES.
+           05 FILLER      PIC X(12) VALUE "GROSS PAY".
+
+       01 WS-DETAIL-LINE.
+           05 DL-EMP-ID       PIC 9(7).
+           05 FILLER          PIC X(2)  VALUE SPACES.
+           05 DL-NAME         PIC X(30).
+           05 DL-DEPT         PIC X(4).
+           05 FILLER          PIC X(6)  VALUE SPACES.
+           05 DL-HIRED        PIC 9(8).
+           05 FILLER          PIC X(5)  VALUE SPACES.
+           05 DL-GROSS        PIC -(6)9.99.
+
+       01 WS-TOTAL-LINE.
+           05 FILLER          PIC X(20) VALUE
+              "COMPANY TOTAL GROSS:".
+           05 FILLER          PIC X     VALUE SPACE.
+           05 TL-TOTAL        PIC -(8)9.99.
+           05 FILLER          PIC X(3)  VALUE SPACES.
+           05 FILLER          PIC X(13) VALUE "EMPLOYEES: ".
+           05 TL-COUNT        PIC ZZZZ9.
+      *****************************************************************
+       PROCEDURE DIVISION.
+           OPEN INPUT EMPLOYEE-MASTER.
+           OPEN OUTPUT EARNINGS-RPT-FILE.
+           IF WS-EMP-STATUS = "35"
+               DISPLAY "NO EMPLOYEE MASTER FILE AVAILABLE."
+           ELSE
+               PERFORM PRINT-HEADERS
+               PERFORM PROCESS-EMPLOYEES UNTIL WS-EOF = 1
+               PERFORM PRINT-COMPANY-TOTAL
+           END-IF.
+           CLOSE EMPLOYEE-MASTER.
+           CLOSE EARNINGS-RPT-FILE.
+           STOP RUN.
+
+       PRINT-HEADERS.
+           WRITE EARNINGS-RPT-RECORD FROM WS-HEADER-LINE-1.
+           WRITE EARNINGS-RPT-RECORD FROM WS-HEADER-LINE-2.
+
+       PROCESS-EMPLOYEES.
+           READ EMPLOYEE-MASTER NEXT RECORD
+               AT END
+                   MOVE 1 TO WS-EOF
+               NOT AT END
+                   PERFORM PRINT-EMPLOYEE-LINE
+           END-READ.
+
+       PRINT-EMPLOYEE-LINE.
+           MOVE EMPLOYEE-ID  TO DL-EMP-ID.
+           STRING FIRST-NAME DELIMITED BY SPACE
+               " "            DELIMITED BY SIZE
+               LAST-NAME      DELIMITED BY SPACE
+               INTO DL-NAME
+           END-STRING.
+           MOVE DEPARTMENT-CODE TO DL-DEPT.
+           MOVE DATE-OF-HIRE    TO DL-HIRED.
+           MOVE SALARY          TO DL-GROSS.
+           WRITE EARNINGS-RPT-RECORD FROM WS-DETAIL-LINE.
+           ADD SALARY TO WS-COMPANY-TOTAL.
+           ADD 1 TO WS-EMP-COUNT.
+
+       PRINT-COMPANY-TOTAL.
+           MOVE WS-COMPANY-TOTAL TO TL-TOTAL.
+           MOVE WS-EMP-COUNT     TO TL-COUNT.
+           WRITE EARNINGS-RPT-RECORD FROM WS-TOTAL-LINE.
