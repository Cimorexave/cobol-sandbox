@@ -5,8 +5,7 @@
       *****************************************************************
       ******************************************************************
        PROCEDURE DIVISION.
-           PERFORM FIRSTPROCEDURE THRU SECONDPROCEDURE.
-           PERFORM THRIDPROCEDURE.
+           PERFORM FIRSTPROCEDURE THRU FOURTHPROCEDURE.
            STOP RUN.
 
        FIRSTPROCEDURE.
@@ -19,4 +18,8 @@
 
        THRIDPROCEDURE.
            DISPLAY "THIRD PROCEDURE".
+           EXIT.
+
+       FOURTHPROCEDURE.
+           DISPLAY "FOURTH PROCEDURE".
            EXIT.
\ No newline at end of file
