@@ -1,14 +1,369 @@
-       identification division.
-       program-id. var-levels.
-
-       data division.
-       working-storage section.
-       01 EMPLOYEE-RECORD.
-           05 EMPLOYEE-NAME.
-              10 FIRST-NAME       PIC X(15).
-              10 LAST-NAME        PIC X(15).
-           05 EMPLOYEE-ADDRESS.
-              10 STREET-ADDRESS   PIC X(30).
-              10 CITY             PIC X(20).
-           05 EMPLOYEE-ID         PIC 9(7).    
-       
\ No newline at end of file
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. var-levels.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPLOYEE-MASTER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMPLOYEE-ID
+               ALTERNATE RECORD KEY IS LAST-NAME
+                   WITH DUPLICATES
+               FILE STATUS IS WS-EMP-STATUS.
+           SELECT CHANGE-LOG-FILE ASSIGN TO "CHANGE-LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CL-STATUS.
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+           COPY "employee.cpy".
+
+       FD  CHANGE-LOG-FILE.
+           COPY "changelog.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-EMP-STATUS       PIC XX.
+       01 WS-CL-STATUS        PIC XX.
+       01 WS-OLD-SALARY       PIC S9(7)V99 COMP-3.
+       01 WS-CL-OLD-SALARY    PIC -(7)9.99.
+       01 WS-CL-NEW-SALARY    PIC -(7)9.99.
+       01 WS-OLD-FIRST-NAME   PIC X(15).
+       01 WS-OLD-LAST-NAME    PIC X(15).
+       01 WS-OLD-STREET-ADDRESS PIC X(30).
+       01 WS-OLD-CITY         PIC X(20).
+       01 WS-OLD-DATE-OF-HIRE PIC 9(8).
+       01 WS-OLD-DEPARTMENT-CODE PIC X(4).
+       01 WS-CL-FIELD-NAME    PIC X(15).
+       01 WS-CL-OLD-DISP      PIC X(20).
+       01 WS-CL-NEW-DISP      PIC X(20).
+       01 WS-MENU-CHOICE      PIC 9(1).
+       01 WS-DONE             PIC 9(1) VALUE 0.
+       01 WS-DONE-LOADING     PIC 9(1) VALUE 0.
+       01 WS-EMP-COUNT        PIC 9(3) VALUE 0.
+       01 WS-SORT-I           PIC 9(3).
+       01 WS-SORT-J           PIC 9(3).
+       01 WS-EMP-TABLE.
+           05 WS-EMP-ENTRY OCCURS 100 TIMES.
+              10 WS-EMP-LAST-NAME    PIC X(15).
+              10 WS-EMP-FIRST-NAME   PIC X(15).
+              10 WS-EMP-ID-TBL       PIC 9(7).
+       01 WS-SWAP-ENTRY.
+           05 WS-SWAP-LAST-NAME      PIC X(15).
+           05 WS-SWAP-FIRST-NAME     PIC X(15).
+           05 WS-SWAP-ID             PIC 9(7).
+      ******************************************************************
+       PROCEDURE DIVISION.
+           MOVE 0 TO WS-DONE.
+           PERFORM 0100-OPEN-MASTER.
+           PERFORM 0200-MAIN-MENU UNTIL WS-DONE = 1.
+           CLOSE EMPLOYEE-MASTER.
+           CLOSE CHANGE-LOG-FILE.
+           GOBACK.
+
+       0100-OPEN-MASTER.
+           OPEN I-O EMPLOYEE-MASTER.
+           IF WS-EMP-STATUS = "35"
+              OPEN OUTPUT EMPLOYEE-MASTER
+              CLOSE EMPLOYEE-MASTER
+              OPEN I-O EMPLOYEE-MASTER
+           END-IF.
+           OPEN EXTEND CHANGE-LOG-FILE.
+           IF WS-CL-STATUS <> "00"
+              OPEN OUTPUT CHANGE-LOG-FILE
+           END-IF.
+
+       0200-MAIN-MENU.
+           DISPLAY "EMPLOYEE MAINTENANCE".
+           DISPLAY "1. ADD EMPLOYEE".
+           DISPLAY "2. CHANGE EMPLOYEE".
+           DISPLAY "3. DELETE EMPLOYEE".
+           DISPLAY "4. INQUIRE EMPLOYEE".
+           DISPLAY "5. EXIT".
+           DISPLAY "6. LIST EMPLOYEES BY LAST NAME".
+           DISPLAY "7. INQUIRE EMPLOYEE BY LAST NAME".
+           DISPLAY "SELECTION: ".
+           ACCEPT WS-MENU-CHOICE.
+           EVALUATE WS-MENU-CHOICE
+               WHEN 1
+                   PERFORM 0300-ADD-EMPLOYEE
+               WHEN 2
+                   PERFORM 0400-CHANGE-EMPLOYEE
+               WHEN 3
+                   PERFORM 0500-DELETE-EMPLOYEE
+               WHEN 4
+                   PERFORM 0600-INQUIRE-EMPLOYEE
+               WHEN 5
+                   MOVE 1 TO WS-DONE
+               WHEN 6
+                   PERFORM 0700-LIST-BY-LAST-NAME
+               WHEN 7
+                   PERFORM 0610-INQUIRE-BY-LAST-NAME
+               WHEN OTHER
+                   DISPLAY "INVALID SELECTION."
+           END-EVALUATE.
+
+       0300-ADD-EMPLOYEE.
+           DISPLAY "EMPLOYEE ID (7 DIGITS): ".
+           ACCEPT EMPLOYEE-ID.
+           READ EMPLOYEE-MASTER
+               KEY IS EMPLOYEE-ID
+               INVALID KEY
+                   PERFORM 0310-ADD-NEW-EMPLOYEE
+               NOT INVALID KEY
+                   DISPLAY "EMPLOYEE ID " EMPLOYEE-ID
+                           " ALREADY ON FILE. ADD REJECTED."
+           END-READ.
+
+       0310-ADD-NEW-EMPLOYEE.
+           DISPLAY "FIRST NAME: ".
+           ACCEPT FIRST-NAME.
+           DISPLAY "LAST NAME: ".
+           ACCEPT LAST-NAME.
+           DISPLAY "STREET ADDRESS: ".
+           ACCEPT STREET-ADDRESS.
+           DISPLAY "CITY: ".
+           ACCEPT CITY.
+           DISPLAY "DATE OF HIRE (YYYYMMDD): ".
+           ACCEPT DATE-OF-HIRE.
+           DISPLAY "DEPARTMENT CODE: ".
+           ACCEPT DEPARTMENT-CODE.
+           DISPLAY "SALARY: ".
+           ACCEPT SALARY.
+           WRITE EMPLOYEE-RECORD
+               INVALID KEY
+                   DISPLAY "ADD FAILED, STATUS=" WS-EMP-STATUS
+               NOT INVALID KEY
+                   DISPLAY "EMPLOYEE " EMPLOYEE-ID " ADDED."
+                   PERFORM 0900-LOG-EMPLOYEE-ADD
+           END-WRITE.
+
+       0400-CHANGE-EMPLOYEE.
+           DISPLAY "EMPLOYEE ID TO CHANGE: ".
+           ACCEPT EMPLOYEE-ID.
+           READ EMPLOYEE-MASTER
+               KEY IS EMPLOYEE-ID
+               INVALID KEY
+                   DISPLAY "EMPLOYEE ID " EMPLOYEE-ID " NOT ON FILE."
+               NOT INVALID KEY
+                   PERFORM 0410-CHANGE-FIELDS
+           END-READ.
+
+       0410-CHANGE-FIELDS.
+           MOVE FIRST-NAME      TO WS-OLD-FIRST-NAME.
+           MOVE LAST-NAME       TO WS-OLD-LAST-NAME.
+           MOVE STREET-ADDRESS  TO WS-OLD-STREET-ADDRESS.
+           MOVE CITY            TO WS-OLD-CITY.
+           MOVE DATE-OF-HIRE    TO WS-OLD-DATE-OF-HIRE.
+           MOVE DEPARTMENT-CODE TO WS-OLD-DEPARTMENT-CODE.
+           MOVE SALARY          TO WS-OLD-SALARY.
+           DISPLAY "FIRST NAME [" FIRST-NAME "]: ".
+           ACCEPT FIRST-NAME.
+           DISPLAY "LAST NAME [" LAST-NAME "]: ".
+           ACCEPT LAST-NAME.
+           DISPLAY "STREET ADDRESS [" STREET-ADDRESS "]: ".
+           ACCEPT STREET-ADDRESS.
+           DISPLAY "CITY [" CITY "]: ".
+           ACCEPT CITY.
+           DISPLAY "DATE OF HIRE [" DATE-OF-HIRE "]: ".
+           ACCEPT DATE-OF-HIRE.
+           DISPLAY "DEPARTMENT CODE [" DEPARTMENT-CODE "]: ".
+           ACCEPT DEPARTMENT-CODE.
+           DISPLAY "SALARY: ".
+           ACCEPT SALARY.
+           REWRITE EMPLOYEE-RECORD
+               INVALID KEY
+                   DISPLAY "CHANGE FAILED, STATUS=" WS-EMP-STATUS
+               NOT INVALID KEY
+                   DISPLAY "EMPLOYEE " EMPLOYEE-ID " UPDATED."
+                   PERFORM 0420-LOG-CHANGED-FIELDS
+           END-REWRITE.
+
+       0420-LOG-CHANGED-FIELDS.
+           IF FIRST-NAME NOT = WS-OLD-FIRST-NAME
+               MOVE "FIRST-NAME"          TO WS-CL-FIELD-NAME
+               MOVE WS-OLD-FIRST-NAME     TO WS-CL-OLD-DISP
+               MOVE FIRST-NAME            TO WS-CL-NEW-DISP
+               PERFORM 0900-LOG-EMPLOYEE-CHANGE
+           END-IF.
+           IF LAST-NAME NOT = WS-OLD-LAST-NAME
+               MOVE "LAST-NAME"           TO WS-CL-FIELD-NAME
+               MOVE WS-OLD-LAST-NAME      TO WS-CL-OLD-DISP
+               MOVE LAST-NAME             TO WS-CL-NEW-DISP
+               PERFORM 0900-LOG-EMPLOYEE-CHANGE
+           END-IF.
+           IF STREET-ADDRESS NOT = WS-OLD-STREET-ADDRESS
+               MOVE "STREET-ADDRESS"      TO WS-CL-FIELD-NAME
+               MOVE WS-OLD-STREET-ADDRESS TO WS-CL-OLD-DISP
+               MOVE STREET-ADDRESS        TO WS-CL-NEW-DISP
+               PERFORM 0900-LOG-EMPLOYEE-CHANGE
+           END-IF.
+           IF CITY NOT = WS-OLD-CITY
+               MOVE "CITY"                TO WS-CL-FIELD-NAME
+               MOVE WS-OLD-CITY           TO WS-CL-OLD-DISP
+               MOVE CITY                  TO WS-CL-NEW-DISP
+               PERFORM 0900-LOG-EMPLOYEE-CHANGE
+           END-IF.
+           IF DATE-OF-HIRE NOT = WS-OLD-DATE-OF-HIRE
+               MOVE "DATE-OF-HIRE"        TO WS-CL-FIELD-NAME
+               MOVE WS-OLD-DATE-OF-HIRE   TO WS-CL-OLD-DISP
+               MOVE DATE-OF-HIRE          TO WS-CL-NEW-DISP
+               PERFORM 0900-LOG-EMPLOYEE-CHANGE
+           END-IF.
+           IF DEPARTMENT-CODE NOT = WS-OLD-DEPARTMENT-CODE
+               MOVE "DEPARTMENT-CODE"     TO WS-CL-FIELD-NAME
+               MOVE WS-OLD-DEPARTMENT-CODE TO WS-CL-OLD-DISP
+               MOVE DEPARTMENT-CODE       TO WS-CL-NEW-DISP
+               PERFORM 0900-LOG-EMPLOYEE-CHANGE
+           END-IF.
+           IF SALARY NOT = WS-OLD-SALARY
+               MOVE "SALARY"              TO WS-CL-FIELD-NAME
+               MOVE WS-OLD-SALARY         TO WS-CL-OLD-SALARY
+               MOVE SALARY                TO WS-CL-NEW-SALARY
+               MOVE WS-CL-OLD-SALARY      TO WS-CL-OLD-DISP
+               MOVE WS-CL-NEW-SALARY      TO WS-CL-NEW-DISP
+               PERFORM 0900-LOG-EMPLOYEE-CHANGE
+           END-IF.
+
+       0500-DELETE-EMPLOYEE.
+           DISPLAY "EMPLOYEE ID TO DELETE: ".
+           ACCEPT EMPLOYEE-ID.
+           READ EMPLOYEE-MASTER
+               KEY IS EMPLOYEE-ID
+               INVALID KEY
+                   DISPLAY "EMPLOYEE ID " EMPLOYEE-ID " NOT ON FILE."
+               NOT INVALID KEY
+                   DELETE EMPLOYEE-MASTER
+                       INVALID KEY
+                           DISPLAY "DELETE FAILED, STATUS="
+                                   WS-EMP-STATUS
+                       NOT INVALID KEY
+                           DISPLAY "EMPLOYEE " EMPLOYEE-ID " DELETED."
+                           PERFORM 0900-LOG-EMPLOYEE-DELETE
+                   END-DELETE
+           END-READ.
+
+       0600-INQUIRE-EMPLOYEE.
+           DISPLAY "EMPLOYEE ID TO INQUIRE: ".
+           ACCEPT EMPLOYEE-ID.
+           READ EMPLOYEE-MASTER
+               KEY IS EMPLOYEE-ID
+               INVALID KEY
+                   DISPLAY "EMPLOYEE ID " EMPLOYEE-ID " NOT ON FILE."
+               NOT INVALID KEY
+                   DISPLAY "NAME:       " FIRST-NAME " " LAST-NAME
+                   DISPLAY "ADDRESS:    " STREET-ADDRESS ", " CITY
+                   DISPLAY "HIRED:      " DATE-OF-HIRE
+                   DISPLAY "DEPARTMENT: " DEPARTMENT-CODE
+                   DISPLAY "SALARY:     " SALARY
+           END-READ.
+
+       0610-INQUIRE-BY-LAST-NAME.
+           DISPLAY "LAST NAME TO INQUIRE: ".
+           ACCEPT LAST-NAME.
+           READ EMPLOYEE-MASTER
+               KEY IS LAST-NAME
+               INVALID KEY
+                   DISPLAY "NO EMPLOYEE ON FILE WITH LAST NAME "
+                           LAST-NAME
+               NOT INVALID KEY
+                   DISPLAY "EMPLOYEE ID: " EMPLOYEE-ID
+                   DISPLAY "NAME:       " FIRST-NAME " " LAST-NAME
+                   DISPLAY "ADDRESS:    " STREET-ADDRESS ", " CITY
+                   DISPLAY "HIRED:      " DATE-OF-HIRE
+                   DISPLAY "DEPARTMENT: " DEPARTMENT-CODE
+                   DISPLAY "SALARY:     " SALARY
+           END-READ.
+
+       0700-LIST-BY-LAST-NAME.
+           MOVE 0 TO WS-EMP-COUNT.
+           MOVE 0 TO WS-DONE-LOADING.
+           MOVE LOW-VALUES TO EMPLOYEE-ID.
+           START EMPLOYEE-MASTER KEY IS >= EMPLOYEE-ID
+               INVALID KEY
+                   MOVE 1 TO WS-DONE-LOADING
+           END-START.
+           PERFORM UNTIL WS-DONE-LOADING = 1 OR WS-EMP-COUNT >= 100
+               READ EMPLOYEE-MASTER NEXT RECORD
+                   AT END
+                       MOVE 1 TO WS-DONE-LOADING
+                   NOT AT END
+                       ADD 1 TO WS-EMP-COUNT
+                       MOVE LAST-NAME
+                           TO WS-EMP-LAST-NAME (WS-EMP-COUNT)
+                       MOVE FIRST-NAME
+                           TO WS-EMP-FIRST-NAME (WS-EMP-COUNT)
+                       MOVE EMPLOYEE-ID
+                           TO WS-EMP-ID-TBL (WS-EMP-COUNT)
+               END-READ
+           END-PERFORM.
+           IF WS-EMP-COUNT >= 100 AND WS-DONE-LOADING = 0
+               DISPLAY "*** LIST TRUNCATED AT 100 EMPLOYEES - "
+                       "MORE RECORDS ARE ON FILE ***"
+           END-IF.
+           IF WS-EMP-COUNT = 0
+               DISPLAY "NO EMPLOYEE RECORDS ON FILE."
+           ELSE
+               PERFORM 0710-SORT-EMPLOYEE-TABLE
+               PERFORM 0720-DISPLAY-SORTED-EMPLOYEES
+           END-IF.
+
+       0710-SORT-EMPLOYEE-TABLE.
+           PERFORM VARYING WS-SORT-I FROM 1 BY 1
+                   UNTIL WS-SORT-I >= WS-EMP-COUNT
+               PERFORM VARYING WS-SORT-J FROM 1 BY 1
+                       UNTIL WS-SORT-J > WS-EMP-COUNT - WS-SORT-I
+                   IF WS-EMP-LAST-NAME (WS-SORT-J) >
+                      WS-EMP-LAST-NAME (WS-SORT-J + 1)
+                       MOVE WS-EMP-ENTRY (WS-SORT-J) TO WS-SWAP-ENTRY
+                       MOVE WS-EMP-ENTRY (WS-SORT-J + 1)
+                           TO WS-EMP-ENTRY (WS-SORT-J)
+                       MOVE WS-SWAP-ENTRY
+                           TO WS-EMP-ENTRY (WS-SORT-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       0720-DISPLAY-SORTED-EMPLOYEES.
+           PERFORM VARYING WS-SORT-I FROM 1 BY 1
+                   UNTIL WS-SORT-I > WS-EMP-COUNT
+               DISPLAY WS-EMP-LAST-NAME (WS-SORT-I) ", "
+                       WS-EMP-FIRST-NAME (WS-SORT-I)
+                       "  ID: " WS-EMP-ID-TBL (WS-SORT-I)
+           END-PERFORM.
+
+       0900-LOG-EMPLOYEE-ADD.
+           MOVE SPACES           TO CHANGE-LOG-RECORD.
+           MOVE "EMPLOYEE"       TO CL-KEY-TYPE.
+           MOVE EMPLOYEE-ID      TO CL-KEY-VALUE.
+           MOVE "ADD"            TO CL-ACTION.
+           MOVE "RECORD"         TO CL-FIELD-NAME.
+           MOVE SPACES           TO CL-OLD-VALUE.
+           MOVE "NEW RECORD"     TO CL-NEW-VALUE.
+           PERFORM 0910-STAMP-AND-WRITE-LOG.
+
+       0900-LOG-EMPLOYEE-CHANGE.
+           MOVE SPACES           TO CHANGE-LOG-RECORD.
+           MOVE "EMPLOYEE"       TO CL-KEY-TYPE.
+           MOVE EMPLOYEE-ID      TO CL-KEY-VALUE.
+           MOVE "CHANGE"         TO CL-ACTION.
+           MOVE WS-CL-FIELD-NAME TO CL-FIELD-NAME.
+           MOVE WS-CL-OLD-DISP   TO CL-OLD-VALUE.
+           MOVE WS-CL-NEW-DISP   TO CL-NEW-VALUE.
+           PERFORM 0910-STAMP-AND-WRITE-LOG.
+
+       0900-LOG-EMPLOYEE-DELETE.
+           MOVE SPACES           TO CHANGE-LOG-RECORD.
+           MOVE "EMPLOYEE"       TO CL-KEY-TYPE.
+           MOVE EMPLOYEE-ID      TO CL-KEY-VALUE.
+           MOVE "DELETE"         TO CL-ACTION.
+           MOVE "RECORD"         TO CL-FIELD-NAME.
+           MOVE "ON FILE"        TO CL-OLD-VALUE.
+           MOVE SPACES           TO CL-NEW-VALUE.
+           PERFORM 0910-STAMP-AND-WRITE-LOG.
+
+       0910-STAMP-AND-WRITE-LOG.
+           CALL "getdate" USING CL-CHANGE-DATE CL-CHANGE-TIME.
+           WRITE CHANGE-LOG-RECORD.
