@@ -2,17 +2,135 @@
        program-id. calculator.
 
        *> ----------
+       environment division.
+       input-output section.
+       file-control.
+           select calc-log-file assign to "CALC-LOG"
+               organization is line sequential
+               file status is ws-calc-log-status.
+           select calc-in-file assign to "CALC-IN"
+               organization is line sequential
+               file status is ws-calc-in-status.
+           select calc-out-file assign to "CALC-OUT"
+               organization is line sequential
+               file status is ws-calc-out-status.
 
+       *> ----------
        data division.
+       file section.
+       fd  calc-log-file.
+       01  calc-log-record PIC X(80).
+
+       fd  calc-in-file.
+       01  calc-in-record.
+           05 in-operation  PIC 9(1).
+           05 in-op-sign    PIC X.
+           05 in-num1       PIC S9(5)V99.
+           05 in-num2       PIC S9(5)V99.
+
+       fd  calc-out-file.
+       01  calc-out-record.
+           05 out-outnum    PIC -(9)9.9999.
+           05 FILLER        PIC X VALUE SPACE.
+           05 out-status    PIC X(5).
+
        working-storage section.
-       01 num1 PIC S9(5)V99 . *> signed numeric with 5 digits and 2 decimals 
-       01 num2 PIC S9(5)V99 . 
-       01 outnum PIC S9(9)V99 . 
-       01 operation PIC 9(1) . 
+       01 num1 PIC S9(5)V99 . *> signed numeric with 5 digits and 2 decimals
+       01 num2 PIC S9(5)V99 .
+       01 outnum PIC S9(9)V9999 . *> carries up to 4 decimals; see ws-decimals
+       01 ws-decimals PIC 9(1) VALUE 2. *> 0-4 decimal places shown/rounded to
+       01 ws-precision-tmp PIC S9(13). *> integer scratch, wide enough for outnum * pow10(5); forces digits beyond ws-decimals to drop
+       01 ws-edit-alpha PIC X(30) VALUE SPACES.
+       01 ws-edit-numeric PIC S9(9)V99.
+       01 ws-edit-low PIC S9(9)V99 VALUE 0.
+       01 ws-edit-high PIC S9(9)V99 VALUE 4.
+       01 ws-edit-result PIC X(1).
+       01 ws-pow10-values.
+           05 FILLER PIC 9(5) VALUE 1.
+           05 FILLER PIC 9(5) VALUE 10.
+           05 FILLER PIC 9(5) VALUE 100.
+           05 FILLER PIC 9(5) VALUE 1000.
+           05 FILLER PIC 9(5) VALUE 10000.
+       01 ws-pow10 REDEFINES ws-pow10-values PIC 9(5) OCCURS 5.
+       01 ws-memory PIC S9(9)V9999 VALUE 0. *> calculator accumulator
+       01 ws-clear-reply PIC X.
+       01 ws-overflow-check PIC S9(18)V9999. *> wide enough to catch multiply overflow
+       01 operation PIC 9(1) .
+       01 op-sign PIC X . *> '+' or '-' when operation = 1
+       01 op-sign2 PIC X . *> '*' or '/' when operation = 2
+       01 op-char PIC X . *> operator actually applied, for the log
+       01 ws-calc-log-status PIC XX.
+       01 ws-calc-in-status  PIC XX.
+       01 ws-calc-out-status PIC XX.
+       01 ws-batch-eof       PIC X VALUE "N".
+       01 ws-param           PIC X(20).
+       01 ws-calc-error      PIC X VALUE "N".
+       01 ws-batch-read-ct   PIC 9(7) VALUE 0.
+       01 ws-batch-reject-ct PIC 9(7) VALUE 0.
+
+       01 ws-currency-code      PIC X(3) VALUE "USD".
+       01 ws-target-currency    PIC X(3).
+       01 ws-converted-amount   PIC S9(9)V9999.
+       01 ws-currency-found     PIC X VALUE "N".
+       01 ws-cur-idx            PIC 9(1).
+
+       01 ws-history-count      PIC 9(2) VALUE 0.
+       01 ws-history-next       PIC 9(2) VALUE 1.
+       01 ws-history-idx        PIC 9(2).
+       01 ws-history-table.
+           05 ws-history-entry OCCURS 10 TIMES.
+              10 ws-hist-num1   PIC S9(5)V99.
+              10 ws-hist-op     PIC X.
+              10 ws-hist-num2   PIC S9(5)V99.
+              10 ws-hist-result PIC S9(9)V9999.
+       01 ws-currency-table-values.
+           05 FILLER PIC X(11) VALUE "USD00010000".
+           05 FILLER PIC X(11) VALUE "EUR00009200".
+           05 FILLER PIC X(11) VALUE "GBP00007900".
+           05 FILLER PIC X(11) VALUE "JPY01490000".
+       01 ws-currency-table REDEFINES ws-currency-table-values.
+           05 ws-currency-entry OCCURS 4 TIMES.
+              10 ws-cur-code PIC X(3).
+              10 ws-cur-rate PIC 9(4)V9999.
+
+       01 ws-timestamp.
+           05 ws-date.
+               10 ws-year  PIC 9(4).
+               10 ws-month PIC 9(2).
+               10 ws-day   PIC 9(2).
+           05 ws-time.
+               10 ws-hour  PIC 9(2).
+               10 ws-min   PIC 9(2).
+               10 ws-sec   PIC 9(2).
+
+       01 log-line.
+           05 log-num1    PIC -(5)9.99.
+           05 filler      PIC X(1) VALUE SPACE.
+           05 log-op      PIC X.
+           05 filler      PIC X(1) VALUE SPACE.
+           05 log-num2    PIC -(5)9.99.
+           05 filler      PIC X(1) VALUE SPACE.
+           05 filler      PIC X(1) VALUE "=".
+           05 filler      PIC X(1) VALUE SPACE.
+           05 log-outnum  PIC -(9)9.9999.
+           05 filler      PIC X(3) VALUE SPACE.
+           05 log-date    PIC 9(4)/99/99.
+           05 filler      PIC X(1) VALUE SPACE.
+           05 log-time    PIC 9(6).
 
        *> ----------
        procedure division.
         *>    display "starting...".
+           open extend calc-log-file.
+           if ws-calc-log-status <> "00"
+              open output calc-log-file
+           end-if.
+           accept ws-param from command-line.
+           if ws-param (1:5) = "BATCH"
+              perform batch-mode
+              close calc-log-file
+              goback
+           end-if.
            perform select-operation.
            perform get-inputs.
            display "result: "  outnum.
@@ -24,46 +142,261 @@
                display "0. EXIT"
                display "1. +-" .
                display "2. */".
+               display "3. BATCH MODE (CALC-IN/CALC-OUT)".
+               display "4. SET DECIMAL PRECISION (0-4)".
+               display "5. M+  (add result to memory)".
+               display "6. M-  (subtract result from memory)".
+               display "7. MR/MC (recall/clear memory)".
+               display "8. CONVERT CURRENCY".
+               display "9. SHOW HISTORY".
                accept operation.
                if operation = 0
-                  stop run
+                  close calc-log-file
+                  goback
+               end-if
+               if operation = 3
+                  perform batch-mode
+                  perform select-operation
+               end-if
+               if operation = 4
+                  perform set-precision
+                  perform select-operation
+               end-if
+               if operation = 5
+                  add outnum to ws-memory
+                  display "memory: " ws-memory
+                  perform select-operation
+               end-if
+               if operation = 6
+                  subtract outnum from ws-memory
+                  display "memory: " ws-memory
+                  perform select-operation
+               end-if
+               if operation = 7
+                  perform recall-or-clear-memory
+                  perform select-operation
+               end-if
+               if operation = 8
+                  perform convert-currency
+                  perform select-operation
+               end-if
+               if operation = 9
+                  perform show-history
+                  perform select-operation
                end-if
                exit .
 
+           recall-or-clear-memory.
+               display "memory: " ws-memory.
+               display "clear memory? (Y/N):".
+               accept ws-clear-reply.
+               if ws-clear-reply = "Y" or ws-clear-reply = "y"
+                  move 0 to ws-memory
+                  display "memory cleared."
+               end-if
+               exit.
+
+           show-history.
+               if ws-history-count = 0
+                  display "no calculations in history yet."
+               else
+                  perform varying ws-history-idx from 1 by 1
+                          until ws-history-idx > ws-history-count
+                      display ws-hist-num1 (ws-history-idx)
+                              " " ws-hist-op (ws-history-idx)
+                              " " ws-hist-num2 (ws-history-idx)
+                              " = " ws-hist-result (ws-history-idx)
+                  end-perform
+               end-if.
+               exit.
+
+           record-history.
+               move num1   to ws-hist-num1 (ws-history-next).
+               move op-char to ws-hist-op (ws-history-next).
+               move num2   to ws-hist-num2 (ws-history-next).
+               move outnum to ws-hist-result (ws-history-next).
+               if ws-history-count < 10
+                  add 1 to ws-history-count
+               end-if.
+               if ws-history-next >= 10
+                  move 1 to ws-history-next
+               else
+                  add 1 to ws-history-next
+               end-if.
+               exit.
+
+           convert-currency.
+               display "convert " outnum " " ws-currency-code .
+               display "to currency (USD/EUR/GBP/JPY):".
+               accept ws-target-currency.
+               move "N" to ws-currency-found.
+               perform varying ws-cur-idx from 1 by 1
+                       until ws-cur-idx > 4
+                   if ws-cur-code (ws-cur-idx) = ws-target-currency
+                      compute ws-converted-amount rounded =
+                              outnum * ws-cur-rate (ws-cur-idx)
+                      display outnum " " ws-currency-code " = "
+                              ws-converted-amount " "
+                              ws-target-currency
+                      move "Y" to ws-currency-found
+                      exit perform
+                   end-if
+               end-perform.
+               if ws-currency-found = "N"
+                  display "unknown currency code."
+               end-if
+               exit.
+
+           set-precision.
+               display "decimal places (0-4):".
+               accept ws-decimals.
+               move ws-decimals to ws-edit-numeric.
+               call "edit-routines" using "RANG" ws-edit-alpha
+                   ws-edit-numeric ws-edit-low ws-edit-high
+                   ws-edit-result.
+               if ws-edit-result <> "Y"
+                  display "invalid. defaulting to 2."
+                  move 2 to ws-decimals
+               end-if
+               exit.
+
+           batch-mode.
+               move "N" to ws-batch-eof.
+               open input calc-in-file.
+               if ws-calc-in-status <> "00"
+                  display "error: cannot open CALC-IN"
+                  exit paragraph
+               end-if
+               open output calc-out-file.
+               perform until ws-batch-eof = "Y"
+                   read calc-in-file
+                       at end
+                           move "Y" to ws-batch-eof
+                       not at end
+                           add 1 to ws-batch-read-ct
+                           move in-operation to operation
+                           move in-op-sign   to op-sign
+                           move in-op-sign   to op-sign2
+                           move in-num1      to num1
+                           move in-num2      to num2
+                           move "N" to ws-calc-error
+                           perform calculate
+                           move spaces to calc-out-record
+                           if ws-calc-error = "Y"
+                              add 1 to ws-batch-reject-ct
+                              move 0     to out-outnum
+                              move "ERROR" to out-status
+                           else
+                              move outnum to out-outnum
+                              move "OK"    to out-status
+                           end-if
+                           write calc-out-record
+                   end-read
+               end-perform.
+               close calc-in-file.
+               close calc-out-file.
+               display "batch calculations read:    " ws-batch-read-ct.
+               display "batch calculations rejected: "
+                       ws-batch-reject-ct.
+               exit.
+
            calculate.
                evaluate true
+                   when operation = 1 and op-sign = "-"
+                          compute outnum rounded = (num1 - num2)
+                          perform apply-precision
+                          move "-" to op-char
+                          perform write-calc-log
+                          perform record-history
                    when operation = 1
-                          compute outnum = (num1 + num2)
+                          compute outnum rounded = (num1 + num2)
+                          perform apply-precision
+                          move "+" to op-char
+                          perform write-calc-log
+                          perform record-history
+                   when operation = 2 and op-sign2 = "/"
+                         if num2 = 0
+                            display "error: divide by zero."
+                            move "Y" to ws-calc-error
+                         else
+                            compute outnum rounded = (num1 / num2)
+                            perform apply-precision
+                            move "/" to op-char
+                            perform write-calc-log
+                            perform record-history
+                         end-if
                    when operation = 2
-                          compute outnum = (num1 * num2)
+                      compute ws-overflow-check rounded =
+                              (num1 * num2)
+                      if ws-overflow-check > 999999999.9999
+                         or ws-overflow-check < -999999999.9999
+                         display "error: result overflows."
+                         move "Y" to ws-calc-error
+                      else
+                         compute outnum rounded = (num1 * num2)
+                         perform apply-precision
+                         move "*" to op-char
+                         perform write-calc-log
+                         perform record-history
+                      end-if
                    when other
-                       perform get-inputs
-                      continue
+                       move "Y" to ws-calc-error
                end-evaluate.
                exit.
+
+           apply-precision.
+               compute ws-precision-tmp rounded =
+                       (outnum * ws-pow10 (ws-decimals + 1)).
+               compute outnum rounded =
+                       (ws-precision-tmp / ws-pow10 (ws-decimals + 1)).
+               exit.
+
+           write-calc-log.
+               call "getdate" using ws-date ws-time.
+               move num1       to log-num1.
+               move op-char    to log-op.
+               move num2       to log-num2.
+               move outnum     to log-outnum.
+               move ws-date    to log-date.
+               move ws-time    to log-time.
+               move log-line   to calc-log-record.
+               write calc-log-record.
+               exit.
            get-inputs.
                evaluate true
                    when operation = 1
-                       display "a + b"
+                       display "+ or -:"
+                       accept op-sign
+                       display "a + b" *> '-' selected above gives a - b
                        display "input a:"
-                    *>   if 
-                    *> safe inputs 
+                    *>   if
+                    *> safe inputs
                       accept num1
                       display "input b:"
                       accept num2
+                      move "N" to ws-calc-error
                       perform calculate
+                      if ws-calc-error = "Y"
+                         perform get-inputs
+                      end-if
                    when operation = 2
-                      display "a * b"
+                      display "* or /:"
+                      accept op-sign2
+                      display "a * b" *> '/' selected above gives a / b
                       display "input a:"
-                    *>   if 
-                    *> safe inputs 
+                    *>   if
+                    *> safe inputs
                       accept num1
                       display "input b:"
                       accept num2
+                      move "N" to ws-calc-error
                       perform calculate
+                      if ws-calc-error = "Y"
+                         perform get-inputs
+                      end-if
                    when other
                        display "invalid operation. try again."
-                       perform select-operation 
+                       perform select-operation
                end-evaluate.
                exit.
            
