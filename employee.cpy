@@ -0,0 +1,16 @@
+      *****************************************************************
+      *    SHARED EMPLOYEE MASTER RECORD LAYOUT. ANY PROGRAM THAT
+      *    READS OR MAINTAINS EMPLOYEE-MASTER COPIES THIS SO A FIELD
+      *    CHANGE ONLY HAS TO BE MADE IN ONE PLACE.
+      *****************************************************************
+       01  EMPLOYEE-RECORD.
+           05 EMPLOYEE-NAME.
+              10 FIRST-NAME       PIC X(15).
+              10 LAST-NAME        PIC X(15).
+           05 EMPLOYEE-ADDRESS.
+              10 STREET-ADDRESS   PIC X(30).
+              10 CITY             PIC X(20).
+           05 EMPLOYEE-ID         PIC 9(7).
+           05 DATE-OF-HIRE        PIC 9(8).
+           05 DEPARTMENT-CODE     PIC X(4).
+           05 SALARY              PIC S9(7)V99 COMP-3.
