@@ -2,17 +2,91 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  basic_procedures2.
        AUTHOR. Sina Sadeqi. 
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGE-AUDIT-FILE ASSIGN TO "AGE-AUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT APPLICANT-FILE ASSIGN TO "APPLICANT-IN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APPLICANT-STATUS.
+           SELECT AGE-EXCEPTIONS-FILE ASSIGN TO "AGE-EXCEPTIONS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTIONS-STATUS.
       *****************************************************************
        DATA DIVISION.
+       FILE SECTION.
+       FD  AGE-AUDIT-FILE.
+       01  AGE-AUDIT-RECORD PIC X(40).
+
+       FD  APPLICANT-FILE.
+       01  APPLICANT-RECORD.
+           05 APPLICANT-ID      PIC X(10).
+           05 APPLICANT-AGE     PIC 9(3).
+
+       FD  AGE-EXCEPTIONS-FILE.
+       01  AGE-EXCEPTION-RECORD.
+           05 EXCEPT-ID         PIC X(10).
+           05 FILLER            PIC X VALUE SPACE.
+           05 EXCEPT-AGE        PIC ZZ9.
+           05 FILLER            PIC X VALUE SPACE.
+           05 EXCEPT-REASON     PIC X(20).
+
        WORKING-STORAGE SECTION.
-       01 AGE PIC 9(2).
+       01 WS-APPLICANT-STATUS  PIC XX.
+       01 WS-EXCEPTIONS-STATUS PIC XX.
+       01 WS-PARAM             PIC X(20).
+       01 WS-BATCH-EOF         PIC X VALUE "N".
+       01 WS-BATCH-READ-CT     PIC 9(7) VALUE 0.
+       01 WS-BATCH-FAIL-CT     PIC 9(7) VALUE 0.
+       01 WS-AUDIT-STATUS PIC XX.
+       01 WS-TODAY-TIME PIC 9(6).
+       01 WS-AUDIT-LINE.
+           05 AUDIT-AGE     PIC ZZ9.
+           05 FILLER        PIC X VALUE SPACE.
+           05 AUDIT-RESULT  PIC X(4).
+           05 FILLER        PIC X VALUE SPACE.
+           05 AUDIT-DATE    PIC 9(8).
+           05 FILLER        PIC X VALUE SPACE.
+           05 AUDIT-TIME    PIC 9(6).
+       01 AGE PIC 9(3).
        01 IS-LEGAL PIC 9(1) VALUE 0.
        01 FIRST-TIME-RUNNING PIC 9(1) VALUE 1.
+       01 WS-ATTEMPTS PIC 9(1) VALUE 0.
+       01 WS-MAX-ATTEMPTS PIC 9(1) VALUE 3.
+       01 WS-AGE-VALID PIC 9(1) VALUE 0.
+       01 WS-DOB-INPUT PIC X(8).
+       01 WS-DOB REDEFINES WS-DOB-INPUT.
+           05 WS-DOB-YEAR  PIC 9(4).
+           05 WS-DOB-MONTH PIC 9(2).
+           05 WS-DOB-DAY   PIC 9(2).
+       01 WS-TODAY PIC 9(8).
+       01 WS-TODAY-GROUP REDEFINES WS-TODAY.
+           05 WS-TODAY-YEAR  PIC 9(4).
+           05 WS-TODAY-MONTH PIC 9(2).
+           05 WS-TODAY-DAY   PIC 9(2).
       ******************************************************************
        PROCEDURE DIVISION.
+           ACCEPT WS-PARAM FROM COMMAND-LINE.
+           IF WS-PARAM (1:5) = "BATCH"
+              PERFORM BATCH-AGE-CHECK THRU BATCH-AGE-CHECK-EXIT
+              STOP RUN
+           END-IF.
+           OPEN EXTEND AGE-AUDIT-FILE.
+           IF WS-AUDIT-STATUS <> "00"
+              OPEN OUTPUT AGE-AUDIT-FILE
+           END-IF.
            PERFORM WELCOM.
-           PERFORM USER-INPUTTING UNTIL IS-LEGAL <> 0.
-           PERFORM FINISHED.
+           PERFORM USER-INPUTTING
+               UNTIL IS-LEGAL <> 0 OR WS-ATTEMPTS >= WS-MAX-ATTEMPTS.
+           IF IS-LEGAL <> 0
+              PERFORM FINISHED
+           ELSE
+              DISPLAY "too many attempts. entry denied."
+           END-IF.
+           CLOSE AGE-AUDIT-FILE.
            STOP RUN.
 
        WELCOM.
@@ -23,12 +97,103 @@
            IF (FIRST-TIME-RUNNING <> 1)
               DISPLAY "you're not legal. try again.".
               MOVE 0 TO FIRST-TIME-RUNNING.
-           ACCEPT AGE.
-           IF (AGE >= 18)
+           ADD 1 TO WS-ATTEMPTS.
+           DISPLAY "date of birth YYYYMMDD (or enter to type age):".
+           ACCEPT WS-DOB-INPUT.
+           IF WS-DOB-INPUT = SPACES
+              ACCEPT AGE
+           ELSE
+              PERFORM COMPUTE-AGE-FROM-DOB
+           END-IF.
+           PERFORM VALIDATE-AGE.
+           IF WS-AGE-VALID = 1 AND (AGE >= 18)
               COMPUTE IS-LEGAL = 1.
       *     COMPUTE IS-LEGAL = (AGE >= 18).
+           PERFORM WRITE-AGE-AUDIT.
        END-USER-INPUTTING.
+
+       WRITE-AGE-AUDIT.
+           MOVE AGE TO AUDIT-AGE.
+           IF IS-LEGAL <> 0
+              MOVE "PASS" TO AUDIT-RESULT
+           ELSE
+              MOVE "FAIL" TO AUDIT-RESULT
+           END-IF.
+           CALL "getdate" USING AUDIT-DATE AUDIT-TIME.
+           MOVE WS-AUDIT-LINE TO AGE-AUDIT-RECORD.
+           WRITE AGE-AUDIT-RECORD.
+       END-WRITE-AGE-AUDIT.
+
+       COMPUTE-AGE-FROM-DOB.
+           CALL "getdate" USING WS-TODAY WS-TODAY-TIME.
+           COMPUTE AGE = WS-TODAY-YEAR - WS-DOB-YEAR.
+           IF WS-TODAY-MONTH < WS-DOB-MONTH
+              SUBTRACT 1 FROM AGE
+           ELSE
+              IF WS-TODAY-MONTH = WS-DOB-MONTH
+                 AND WS-TODAY-DAY < WS-DOB-DAY
+                 SUBTRACT 1 FROM AGE
+              END-IF
+           END-IF.
+       END-COMPUTE-AGE-FROM-DOB.
+
+       VALIDATE-AGE.
+           MOVE 0 TO WS-AGE-VALID.
+           IF AGE IS NOT NUMERIC
+              DISPLAY "invalid age. numbers only."
+           ELSE
+              IF AGE = 0 OR AGE > 120
+                 DISPLAY "invalid age. must be 1-120."
+              ELSE
+                 MOVE 1 TO WS-AGE-VALID
+              END-IF
+           END-IF.
+       END-VALIDATE-AGE.
        
        FINISHED.
            DISPLAY "you can come in!".
-       END-FINISHED.
\ No newline at end of file
+       END-FINISHED.
+
+       BATCH-AGE-CHECK.
+           OPEN INPUT APPLICANT-FILE.
+           IF WS-APPLICANT-STATUS <> "00"
+              DISPLAY "error: cannot open APPLICANT-IN"
+              EXIT PARAGRAPH
+           END-IF.
+           OPEN OUTPUT AGE-EXCEPTIONS-FILE.
+           MOVE "N" TO WS-BATCH-EOF.
+           PERFORM UNTIL WS-BATCH-EOF = "Y"
+               READ APPLICANT-FILE
+                   AT END
+                       MOVE "Y" TO WS-BATCH-EOF
+                   NOT AT END
+                       ADD 1 TO WS-BATCH-READ-CT
+                       MOVE APPLICANT-AGE TO AGE
+                       PERFORM VALIDATE-AGE
+                       IF WS-AGE-VALID = 0
+                          ADD 1 TO WS-BATCH-FAIL-CT
+                          MOVE SPACES TO AGE-EXCEPTION-RECORD
+                          MOVE APPLICANT-ID TO EXCEPT-ID
+                          MOVE APPLICANT-AGE TO EXCEPT-AGE
+                          MOVE "INVALID AGE" TO EXCEPT-REASON
+                          WRITE AGE-EXCEPTION-RECORD
+                       ELSE
+                          IF AGE < 18
+                             ADD 1 TO WS-BATCH-FAIL-CT
+                             MOVE SPACES TO AGE-EXCEPTION-RECORD
+                             MOVE APPLICANT-ID TO EXCEPT-ID
+                             MOVE APPLICANT-AGE TO EXCEPT-AGE
+                             MOVE "UNDERAGE" TO EXCEPT-REASON
+                             WRITE AGE-EXCEPTION-RECORD
+                          END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE APPLICANT-FILE.
+           CLOSE AGE-EXCEPTIONS-FILE.
+           DISPLAY "batch age check complete.".
+           DISPLAY "applicants read:   " WS-BATCH-READ-CT.
+           DISPLAY "exceptions found:  " WS-BATCH-FAIL-CT.
+
+       BATCH-AGE-CHECK-EXIT.
+           EXIT.
